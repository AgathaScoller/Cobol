@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MaiorEMenor.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "AUDITSEL.CPY".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "AUDITFD.CPY".
+
+       WORKING-STORAGE SECTION.
+       COPY "AUDITWS.CPY".
+       01 WS-QTD  PIC 9(3).
+       01 NUMS.
+           05 NUM OCCURS 100 TIMES PIC 9(5)V99.
+       01 I        PIC 9(3).
+       01 J        PIC 9(3).
+       COPY "VALORCMP.CPY" REPLACING VALOR-NOME BY TEMP-NUM.
+       COPY "VALORCMP.CPY" REPLACING VALOR-NOME BY MAIOR.
+       COPY "VALORCMP.CPY" REPLACING VALOR-NOME BY MENOR.
+       01 SOMA             PIC 9(8)V99.
+       01 MEDIA-ARIT        PIC 9(5)V9(4).
+       01 SOMA-QUADRADOS    PIC 9(10)V9(4).
+       01 DIFERENCA         PIC S9(5)V9(4).
+       01 DESVIO-PADRAO     PIC 9(5)V9(4).
+       01 MEDIANA           PIC 9(5)V99.
+       01 POS-MEIO          PIC 9(3).
+       01 WS-ACHOU-DUPLICADA PIC X VALUE "N".
+           88 EXISTE-DUPLICADA   VALUE "S".
+
+       PROCEDURE DIVISION.
+       INICIO.
+      *    Quantidade de números a comparar
+           DISPLAY "Quantos numeros deseja informar (1-100)? "
+           ACCEPT WS-QTD
+           IF WS-QTD < 1 OR WS-QTD > 100
+               MOVE 5 TO WS-QTD
+           END-IF
+
+      *    Entrada dos números
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-QTD
+               DISPLAY "Numero: "
+               ACCEPT NUM(I)
+           END-PERFORM
+
+      *    Inicializa maior e menor
+           MOVE NUM(1) TO MAIOR
+           MOVE NUM(1) TO MENOR
+
+      *    Calcula maior e menor
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > WS-QTD
+               IF NUM(I) > MAIOR
+                   MOVE NUM(I) TO MAIOR
+               END-IF
+               IF NUM(I) < MENOR
+                   MOVE NUM(I) TO MENOR
+               END-IF
+           END-PERFORM
+
+           PERFORM ORDENAR-NUMEROS
+
+           PERFORM CALCULAR-MEDIA-E-DESVIO
+           PERFORM CALCULAR-MEDIANA
+
+      *    Exibe resultados
+           DISPLAY "Maior: " MAIOR
+           DISPLAY "Menor: " MENOR
+           DISPLAY "Mediana: " MEDIANA
+           DISPLAY "Desvio padrao: " DESVIO-PADRAO
+           DISPLAY "Lista ordenada:"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-QTD
+               DISPLAY "  " NUM(I)
+           END-PERFORM
+
+           PERFORM DETECTAR-DUPLICADAS
+           IF NOT EXISTE-DUPLICADA
+               DISPLAY "Nenhum valor duplicado encontrado."
+           END-IF
+
+           STRING "QTD=" DELIMITED BY SIZE
+                  WS-QTD DELIMITED BY SIZE
+                  INTO WS-AUDIT-ENTRADA
+           END-STRING
+           STRING "MAIOR=" DELIMITED BY SIZE
+                  MAIOR DELIMITED BY SIZE
+                  " MENOR=" DELIMITED BY SIZE
+                  MENOR DELIMITED BY SIZE
+                  INTO WS-AUDIT-SAIDA
+           END-STRING
+           PERFORM REGISTRAR-AUDITORIA
+
+           STOP RUN.
+
+       ORDENAR-NUMEROS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-QTD - 1
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-QTD - I
+                   IF NUM(J) > NUM(J + 1)
+                       MOVE NUM(J) TO TEMP-NUM
+                       MOVE NUM(J + 1) TO NUM(J)
+                       MOVE TEMP-NUM TO NUM(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       CALCULAR-MEDIA-E-DESVIO.
+           MOVE 0 TO SOMA
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-QTD
+               ADD NUM(I) TO SOMA
+           END-PERFORM
+           COMPUTE MEDIA-ARIT = SOMA / WS-QTD
+
+           MOVE 0 TO SOMA-QUADRADOS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-QTD
+               COMPUTE DIFERENCA = NUM(I) - MEDIA-ARIT
+               COMPUTE SOMA-QUADRADOS =
+                   SOMA-QUADRADOS + (DIFERENCA * DIFERENCA)
+           END-PERFORM
+
+           COMPUTE DESVIO-PADRAO =
+               FUNCTION SQRT(SOMA-QUADRADOS / WS-QTD).
+
+       CALCULAR-MEDIANA.
+      *    Assume NUM já ordenado por ORDENAR-NUMEROS
+           IF FUNCTION MOD(WS-QTD, 2) = 0
+               COMPUTE POS-MEIO = WS-QTD / 2
+               COMPUTE MEDIANA =
+                   (NUM(POS-MEIO) + NUM(POS-MEIO + 1)) / 2
+           ELSE
+               COMPUTE POS-MEIO = (WS-QTD + 1) / 2
+               MOVE NUM(POS-MEIO) TO MEDIANA
+           END-IF.
+
+       DETECTAR-DUPLICADAS.
+      *    NUM já está ordenado, então valores repetidos ficam
+      *    lado a lado na tabela.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-QTD - 1
+               IF NUM(I) = NUM(I + 1)
+                   MOVE "S" TO WS-ACHOU-DUPLICADA
+                   DISPLAY "Valor duplicado: " NUM(I)
+               END-IF
+           END-PERFORM.
+
+           COPY "AUDITLOG.CPY" REPLACING
+               ROTINA-NOME   BY REGISTRAR-AUDITORIA
+               PROGRAMA-NOME BY "MaiorEMenor"
+               ENTRADA-CHAVE BY WS-AUDIT-ENTRADA
+               SAIDA-CHAVE   BY WS-AUDIT-SAIDA.
