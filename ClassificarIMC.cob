@@ -1,37 +1,162 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ClassificarIMC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORICO-FILE ASSIGN TO "data/imc_historico.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORICO-STATUS.
+
+           COPY "AUDITSEL.CPY".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORICO-FILE.
+       01  HISTORICO-REC        PIC X(60).
+
+       COPY "AUDITFD.CPY".
+
        WORKING-STORAGE SECTION.
-       01 PESO       PIC 9(3)V99.
-       01 ALTURA     PIC 9(1)V99.
+       COPY "AUDITWS.CPY".
+       01 PACIENTE-ID PIC X(10).
+       01 WS-HOJE             PIC 9(8).
+       01 WS-HISTORICO-STATUS PIC XX.
+       COPY "PESOALT.CPY".
+       01 IDADE      PIC 9(3).
+       01 SEXO       PIC X(1).
        01 IMC        PIC 9(2)V99.
        01 MENSAGEM   PIC X(15).
 
+       01 WS-LIMITE-BAIXO      PIC 9(2)V99.
+       01 WS-LIMITE-NORMAL     PIC 9(2)V99.
+       01 WS-LIMITE-SOBREPESO  PIC 9(2)V99.
+
        PROCEDURE DIVISION.
        INICIO.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD
+
+           DISPLAY "Digite o ID do paciente: "
+           ACCEPT PACIENTE-ID
+
            DISPLAY "Digite seu peso (kg): "
            ACCEPT PESO
 
            DISPLAY "Digite sua altura (m): "
            ACCEPT ALTURA
 
-           COMPUTE IMC = PESO / (ALTURA * ALTURA)
+           DISPLAY "Digite sua idade (anos): "
+           ACCEPT IDADE
+
+           DISPLAY "Digite seu sexo (M/F): "
+           ACCEPT SEXO
+
+           IF ALTURA = 0 OR PESO = 0
+               DISPLAY "Peso e altura devem ser maiores que zero."
+           ELSE
+               COMPUTE IMC = PESO / (ALTURA * ALTURA)
+
+               IF IDADE < 18
+                   PERFORM DEFINIR-LIMITES-PEDIATRICOS
+               ELSE
+                   PERFORM DEFINIR-LIMITES-ADULTOS
+               END-IF
+
+               PERFORM CLASSIFICAR-IMC
+
+               DISPLAY MENSAGEM
+
+               PERFORM GRAVAR-HISTORICO
+
+               STRING "PACIENTE=" DELIMITED BY SIZE
+                      PACIENTE-ID DELIMITED BY SIZE
+                      " IMC=" DELIMITED BY SIZE
+                      IMC DELIMITED BY SIZE
+                      INTO WS-AUDIT-ENTRADA
+               END-STRING
+               MOVE MENSAGEM TO WS-AUDIT-SAIDA
+               PERFORM REGISTRAR-AUDITORIA
+           END-IF
+
+           STOP RUN.
+
+       GRAVAR-HISTORICO.
+           OPEN EXTEND HISTORICO-FILE
+           IF WS-HISTORICO-STATUS = "35"
+               OPEN OUTPUT HISTORICO-FILE
+           END-IF
+           MOVE SPACES TO HISTORICO-REC
+           STRING PACIENTE-ID DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-HOJE DELIMITED BY SIZE
+                  " IMC=" DELIMITED BY SIZE
+                  IMC DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  MENSAGEM DELIMITED BY SIZE
+                  INTO HISTORICO-REC
+           END-STRING
+           WRITE HISTORICO-REC
+           CLOSE HISTORICO-FILE.
+
+       DEFINIR-LIMITES-ADULTOS.
+           MOVE 18.50 TO WS-LIMITE-BAIXO
+           MOVE 25.00 TO WS-LIMITE-NORMAL
+           MOVE 30.00 TO WS-LIMITE-SOBREPESO.
+
+       DEFINIR-LIMITES-PEDIATRICOS.
+      *    Faixas simplificadas de IMC-por-idade (percentis 5/85/95),
+      *    aproximadas por faixa etaria e sexo.
+           IF SEXO = "F" OR SEXO = "f"
+               IF IDADE < 6
+                   MOVE 14.00 TO WS-LIMITE-BAIXO
+                   MOVE 17.00 TO WS-LIMITE-NORMAL
+                   MOVE 18.50 TO WS-LIMITE-SOBREPESO
+               ELSE
+                   IF IDADE < 12
+                       MOVE 14.50 TO WS-LIMITE-BAIXO
+                       MOVE 18.50 TO WS-LIMITE-NORMAL
+                       MOVE 21.00 TO WS-LIMITE-SOBREPESO
+                   ELSE
+                       MOVE 16.00 TO WS-LIMITE-BAIXO
+                       MOVE 22.00 TO WS-LIMITE-NORMAL
+                       MOVE 25.00 TO WS-LIMITE-SOBREPESO
+                   END-IF
+               END-IF
+           ELSE
+               IF IDADE < 6
+                   MOVE 14.00 TO WS-LIMITE-BAIXO
+                   MOVE 17.50 TO WS-LIMITE-NORMAL
+                   MOVE 18.50 TO WS-LIMITE-SOBREPESO
+               ELSE
+                   IF IDADE < 12
+                       MOVE 14.50 TO WS-LIMITE-BAIXO
+                       MOVE 19.00 TO WS-LIMITE-NORMAL
+                       MOVE 21.50 TO WS-LIMITE-SOBREPESO
+                   ELSE
+                       MOVE 16.50 TO WS-LIMITE-BAIXO
+                       MOVE 23.00 TO WS-LIMITE-NORMAL
+                       MOVE 26.00 TO WS-LIMITE-SOBREPESO
+                   END-IF
+               END-IF
+           END-IF.
 
-           IF IMC < 18.5
+       CLASSIFICAR-IMC.
+           IF IMC < WS-LIMITE-BAIXO
                MOVE "Abaixo do peso" TO MENSAGEM
            ELSE
-               IF IMC < 25
+               IF IMC < WS-LIMITE-NORMAL
                    MOVE "Peso normal" TO MENSAGEM
                ELSE
-                   IF IMC < 30
+                   IF IMC < WS-LIMITE-SOBREPESO
                        MOVE "Sobrepeso" TO MENSAGEM
                    ELSE
                        MOVE "Obesidade" TO MENSAGEM
                    END-IF
                END-IF
-           END-IF
+           END-IF.
 
-           DISPLAY MENSAGEM
-
-           STOP RUN.
+           COPY "AUDITLOG.CPY" REPLACING
+               ROTINA-NOME   BY REGISTRAR-AUDITORIA
+               PROGRAMA-NOME BY "ClassificarIMC"
+               ENTRADA-CHAVE BY WS-AUDIT-ENTRADA
+               SAIDA-CHAVE   BY WS-AUDIT-SAIDA.
