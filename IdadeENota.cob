@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IdadeENota.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-FILE ASSIGN TO "data/idadeenota_alunos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AL-ALUNO-ID
+               FILE STATUS IS WS-ALUNO-STATUS.
+
+           SELECT NOTAS-FILE ASSIGN TO "data/idadeenota_notas.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTAS-STATUS.
+
+           SELECT CURSO-CONFIG-FILE ASSIGN TO "data/idade_cursos.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CFG-CURSO-COD
+               FILE STATUS IS WS-CURSO-CONFIG-STATUS.
+
+           COPY "AUDITSEL.CPY".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO-FILE.
+       01  ALUNO-REC.
+           05 AL-ALUNO-ID      PIC X(10).
+           05 AL-NOME          PIC X(20).
+           05 AL-IDADE         PIC 99.
+
+       FD  NOTAS-FILE.
+       01  NOTA-REC            PIC 9(2)V9(2).
+
+       FD  CURSO-CONFIG-FILE.
+       01  CURSO-CONFIG-REC.
+           05 CFG-CURSO-COD      PIC X(6).
+           05 CFG-NOTA-MINIMA    PIC 9(2)V9(2).
+
+       COPY "AUDITFD.CPY".
+
+       WORKING-STORAGE SECTION.
+       COPY "AUDITWS.CPY".
+       01 MODO-EXECUCAO  PIC X(1).
+       01 CURSO-COD      PIC X(6).
+       01 ALUNO-ID      PIC X(10).
+       01 WS-ALUNO-STATUS PIC XX.
+       01 WS-NOTAS-STATUS PIC XX.
+       01 WS-CURSO-CONFIG-STATUS PIC XX.
+       01 WS-EOF-NOTAS  PIC X VALUE "N".
+           88 FIM-NOTAS     VALUE "S".
+       01 NOTA          PIC 9(2)V9(2).
+       01 MENSAGEM      PIC X(10).
+       01 WS-TOTAL-ALUNOS    PIC 9(4) VALUE 0.
+       01 WS-APROVADOS       PIC 9(4) VALUE 0.
+       01 WS-REPROVADOS      PIC 9(4) VALUE 0.
+       01 WS-TAXA-APROVACAO  PIC 9(3)V99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Qual o codigo do curso? "
+           ACCEPT CURSO-COD
+
+           PERFORM CARREGAR-CONFIGURACAO-CURSO
+
+           DISPLAY "Modo de execucao - (I)nterativo ou (L)ote? "
+           ACCEPT MODO-EXECUCAO
+
+           IF MODO-EXECUCAO = "L" OR MODO-EXECUCAO = "l"
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO
+           END-IF
+
+           STOP RUN.
+
+       CARREGAR-CONFIGURACAO-CURSO.
+           OPEN I-O CURSO-CONFIG-FILE
+           IF WS-CURSO-CONFIG-STATUS = "35"
+               OPEN OUTPUT CURSO-CONFIG-FILE
+               CLOSE CURSO-CONFIG-FILE
+               OPEN I-O CURSO-CONFIG-FILE
+           END-IF
+
+           MOVE CURSO-COD TO CFG-CURSO-COD
+           READ CURSO-CONFIG-FILE
+               INVALID KEY
+                   MOVE CURSO-COD TO CFG-CURSO-COD
+                   MOVE 5.00 TO CFG-NOTA-MINIMA
+                   WRITE CURSO-CONFIG-REC
+           END-READ
+
+           CLOSE CURSO-CONFIG-FILE.
+
+       PROCESSAR-INTERATIVO.
+           PERFORM ABRIR-ALUNO-FILE
+
+           DISPLAY "Digite o ID do aluno: "
+           ACCEPT ALUNO-ID
+
+           PERFORM BUSCAR-ALUNO
+
+           CLOSE ALUNO-FILE
+
+      *    Solicita nota do usuário
+           DISPLAY "Qual é sua nota? "
+           ACCEPT NOTA
+
+           PERFORM AVALIAR-NOTA
+
+           DISPLAY MENSAGEM
+
+           STRING "ALUNO=" DELIMITED BY SIZE
+                  ALUNO-ID DELIMITED BY SIZE
+                  " NOTA=" DELIMITED BY SIZE
+                  NOTA DELIMITED BY SIZE
+                  INTO WS-AUDIT-ENTRADA
+           END-STRING
+           MOVE MENSAGEM TO WS-AUDIT-SAIDA
+           PERFORM REGISTRAR-AUDITORIA.
+
+       PROCESSAR-LOTE.
+           OPEN INPUT NOTAS-FILE
+
+           PERFORM UNTIL FIM-NOTAS
+               READ NOTAS-FILE
+                   AT END
+                       MOVE "S" TO WS-EOF-NOTAS
+                   NOT AT END
+                       MOVE NOTA-REC TO NOTA
+                       PERFORM AVALIAR-NOTA
+                       ADD 1 TO WS-TOTAL-ALUNOS
+                       IF MENSAGEM = "aprovado"
+                           ADD 1 TO WS-APROVADOS
+                       ELSE
+                           ADD 1 TO WS-REPROVADOS
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE NOTAS-FILE
+
+           IF WS-TOTAL-ALUNOS > 0
+               COMPUTE WS-TAXA-APROVACAO =
+                   (WS-APROVADOS / WS-TOTAL-ALUNOS) * 100
+           ELSE
+               MOVE 0 TO WS-TAXA-APROVACAO
+           END-IF
+
+           DISPLAY "Total de alunos: " WS-TOTAL-ALUNOS
+           DISPLAY "Aprovados: " WS-APROVADOS
+           DISPLAY "Reprovados: " WS-REPROVADOS
+           DISPLAY "Taxa de aprovacao: " WS-TAXA-APROVACAO "%".
+
+       AVALIAR-NOTA.
+      *    Verifica aprovação contra o corte do curso
+           IF NOTA >= CFG-NOTA-MINIMA
+               MOVE "aprovado" TO MENSAGEM
+           ELSE
+               MOVE "reprovado" TO MENSAGEM
+           END-IF.
+
+       ABRIR-ALUNO-FILE.
+           OPEN I-O ALUNO-FILE
+           IF WS-ALUNO-STATUS = "35"
+               OPEN OUTPUT ALUNO-FILE
+               PERFORM SEMEAR-ALUNOS-PADRAO
+               CLOSE ALUNO-FILE
+               OPEN I-O ALUNO-FILE
+           END-IF.
+
+       SEMEAR-ALUNOS-PADRAO.
+           MOVE "ANA" TO AL-ALUNO-ID
+           MOVE "Ana" TO AL-NOME
+           MOVE 23 TO AL-IDADE
+           WRITE ALUNO-REC.
+
+       BUSCAR-ALUNO.
+           MOVE ALUNO-ID TO AL-ALUNO-ID
+           READ ALUNO-FILE
+               INVALID KEY
+                   DISPLAY "Aluno nao encontrado."
+                   MOVE 0 TO AL-IDADE
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+
+      *    Verifica idade
+           IF AL-IDADE > 25
+               DISPLAY "True"
+           ELSE
+               DISPLAY "False"
+           END-IF.
+
+           COPY "AUDITLOG.CPY" REPLACING
+               ROTINA-NOME   BY REGISTRAR-AUDITORIA
+               PROGRAMA-NOME BY "IdadeENota"
+               ENTRADA-CHAVE BY WS-AUDIT-ENTRADA
+               SAIDA-CHAVE   BY WS-AUDIT-SAIDA.
