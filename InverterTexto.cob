@@ -1,30 +1,175 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. InverterTexto.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEXTO-ENTRADA-FILE ASSIGN TO "data/texto_entrada.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTRADA-STATUS.
+
+           SELECT TEXTO-SAIDA-FILE ASSIGN TO "data/texto_saida.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAIDA-STATUS.
+
+           COPY "AUDITSEL.CPY".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TEXTO-ENTRADA-FILE.
+       01  TEXTO-ENTRADA-REC    PIC X(100).
+
+       FD  TEXTO-SAIDA-FILE.
+       01  TEXTO-SAIDA-REC      PIC X(100).
+
+       COPY "AUDITFD.CPY".
+
        WORKING-STORAGE SECTION.
+       COPY "AUDITWS.CPY".
+       01 MODO-EXECUCAO PIC X(1).
+       01 MODO-INVERSAO PIC X(1).
+       01 WS-ENTRADA-STATUS PIC XX.
+       01 WS-SAIDA-STATUS    PIC XX.
+       01 WS-EOF-TEXTO       PIC X VALUE "N".
+           88 FIM-TEXTO          VALUE "S".
        01 MENSAGEM      PIC X(100).
        01 TEXTO-FINAL   PIC X(100) VALUE SPACES.
        01 LEN           PIC 9(3).
        01 I             PIC 9(3).
        01 CARACTERE     PIC X.
+       01 WS-POS-ENTRADA PIC 9(4).
+
+       01 RESTO         PIC X(100).
+       01 LEN-RESTO     PIC 9(3).
+       01 PALAVRA       PIC X(20).
+       01 PALAVRA-INVERTIDA PIC X(20).
+       01 POS           PIC 9(3).
+       01 WS-POS-SAIDA  PIC 9(4).
+       01 LEN-PALAVRA   PIC 9(3).
 
        PROCEDURE DIVISION.
        INICIO.
+           DISPLAY "Modo de execucao - (I)nterativo ou (L)ote? "
+           ACCEPT MODO-EXECUCAO
+
+           IF MODO-EXECUCAO = "L" OR MODO-EXECUCAO = "l"
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO
+           END-IF
+
+           STOP RUN.
+
+       PROCESSAR-INTERATIVO.
            DISPLAY "Digite um texto: "
            ACCEPT MENSAGEM
 
-           MOVE FUNCTION LENGTH(MENSAGEM) TO LEN
+           DISPLAY "Inverter (C)ompleto ou por (P)alavra? "
+           ACCEPT MODO-INVERSAO
+
+           IF MODO-INVERSAO = "P" OR MODO-INVERSAO = "p"
+               PERFORM INVERTER-POR-PALAVRA
+           ELSE
+               PERFORM INVERTER-COMPLETO
+           END-IF
+
+           DISPLAY TEXTO-FINAL
+
+           MOVE FUNCTION TRIM(MENSAGEM) TO WS-AUDIT-ENTRADA
+           MOVE FUNCTION TRIM(TEXTO-FINAL) TO WS-AUDIT-SAIDA
+           PERFORM REGISTRAR-AUDITORIA.
+
+      *    Le data/texto_entrada.txt linha a linha e grava a forma
+      *    invertida de cada linha em data/texto_saida.txt, para
+      *    reverter um documento inteiro de uma vez.
+       PROCESSAR-LOTE.
+           DISPLAY "Inverter (C)ompleto ou por (P)alavra? "
+           ACCEPT MODO-INVERSAO
+
+           OPEN INPUT TEXTO-ENTRADA-FILE
+           OPEN OUTPUT TEXTO-SAIDA-FILE
+
+           PERFORM UNTIL FIM-TEXTO
+               READ TEXTO-ENTRADA-FILE
+                   AT END
+                       MOVE "S" TO WS-EOF-TEXTO
+                   NOT AT END
+                       MOVE TEXTO-ENTRADA-REC TO MENSAGEM
+                       IF MODO-INVERSAO = "P" OR MODO-INVERSAO = "p"
+                           PERFORM INVERTER-POR-PALAVRA
+                       ELSE
+                           PERFORM INVERTER-COMPLETO
+                       END-IF
+                       MOVE TEXTO-FINAL TO TEXTO-SAIDA-REC
+                       WRITE TEXTO-SAIDA-REC
+               END-READ
+           END-PERFORM
+
+           CLOSE TEXTO-ENTRADA-FILE
+           CLOSE TEXTO-SAIDA-FILE
+
+           DISPLAY "Lote processado. Arquivo de saida gravado.".
+
+       INVERTER-COMPLETO.
+           MOVE FUNCTION TRIM(MENSAGEM) TO MENSAGEM
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(MENSAGEM)) TO LEN
            MOVE SPACES TO TEXTO-FINAL
+           MOVE 1 TO WS-POS-ENTRADA
 
            PERFORM VARYING I FROM LEN BY -1 UNTIL I < 1
                MOVE MENSAGEM(I:1) TO CARACTERE
                STRING CARACTERE DELIMITED BY SIZE
-                      TEXTO-FINAL DELIMITED BY SIZE
                       INTO TEXTO-FINAL
+                      WITH POINTER WS-POS-ENTRADA
                END-STRING
-           END-PERFORM
+           END-PERFORM.
 
-           DISPLAY TEXTO-FINAL
+       INVERTER-POR-PALAVRA.
+           MOVE MENSAGEM TO RESTO
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(RESTO)) TO LEN-RESTO
+           MOVE SPACES TO TEXTO-FINAL
+           MOVE 1 TO WS-POS-SAIDA
+           MOVE 1 TO POS
 
-           STOP RUN.
+           PERFORM UNTIL POS > LEN-RESTO
+               MOVE SPACES TO PALAVRA
+               UNSTRING RESTO
+                   DELIMITED BY SPACE
+                   INTO PALAVRA
+                   WITH POINTER POS
+               END-UNSTRING
+
+               IF PALAVRA NOT = SPACES
+                   PERFORM INVERTER-PALAVRA
+                   IF WS-POS-SAIDA > 1
+                       STRING " " DELIMITED BY SIZE
+                              INTO TEXTO-FINAL
+                              WITH POINTER WS-POS-SAIDA
+                       END-STRING
+                   END-IF
+                   STRING FUNCTION TRIM(PALAVRA-INVERTIDA)
+                              DELIMITED BY SIZE
+                          INTO TEXTO-FINAL
+                          WITH POINTER WS-POS-SAIDA
+                   END-STRING
+               END-IF
+           END-PERFORM.
+
+       INVERTER-PALAVRA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PALAVRA)) TO LEN-PALAVRA
+           MOVE SPACES TO PALAVRA-INVERTIDA
+
+           MOVE 1 TO WS-POS-ENTRADA
+           PERFORM VARYING I FROM LEN-PALAVRA BY -1 UNTIL I < 1
+               MOVE PALAVRA(I:1) TO CARACTERE
+               STRING CARACTERE DELIMITED BY SIZE
+                      INTO PALAVRA-INVERTIDA
+                      WITH POINTER WS-POS-ENTRADA
+               END-STRING
+           END-PERFORM.
+
+           COPY "AUDITLOG.CPY" REPLACING
+               ROTINA-NOME   BY REGISTRAR-AUDITORIA
+               PROGRAMA-NOME BY "InverterTexto"
+               ENTRADA-CHAVE BY WS-AUDIT-ENTRADA
+               SAIDA-CHAVE   BY WS-AUDIT-SAIDA.
