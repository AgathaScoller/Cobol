@@ -0,0 +1,56 @@
+//NTLYBATCH JOB (ACCTG),'BATCH NOTURNO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* Job stream noturno: roda em sequencia os utilitarios que ja
+//* tem modo (L)ote, contra os arquivos de entrada do dia, e para
+//* no primeiro passo que terminar com RC > 4 para que o turno da
+//* manha so precise conferir um log de job em vez de reexecutar
+//* os programas manualmente um a um.
+//*-------------------------------------------------------------
+//SAQUE    EXEC PGM=VerificarSaque
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+L
+/*
+//*
+//IMC      EXEC PGM=CalculadoraIMC,COND=(4,GT,SAQUE)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+L
+/*
+//*
+//TRIANG   EXEC PGM=ClassificarTriangulo,COND=(4,GT,IMC)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+L
+/*
+//*
+//VOGAIS   EXEC PGM=ContarVogais,COND=(4,GT,TRIANG)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+L
+/*
+//*
+//PALINDR  EXEC PGM=VerificarPalindromo,COND=(4,GT,VOGAIS)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+L
+/*
+//*
+//NOTAS    EXEC PGM=IdadeENota,COND=(4,GT,PALINDR)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+TURMA01
+L
+/*
+//*
+//RESUMO   EXEC PGM=ResumoOperacional,COND=(4,GT,NOTAS)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+/*
