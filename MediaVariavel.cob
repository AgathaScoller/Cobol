@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MediaVariavel.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTADOS-FILE ASSIGN TO "data/turma_resultados.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTADOS-STATUS.
+
+           SELECT RANKING-FILE ASSIGN TO "data/turma_ranking.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RANKING-STATUS.
+
+           COPY "AUDITSEL.CPY".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTADOS-FILE.
+       01  RESULTADO-LINE       PIC X(200).
+
+       FD  RANKING-FILE.
+       01  RANKING-LINE         PIC X(60).
+
+       COPY "AUDITFD.CPY".
+
+       WORKING-STORAGE SECTION.
+           COPY "MSGCOM.CPY".
+           COPY "AUDITWS.CPY".
+       01 TURMA          PIC X(6).
+       01 ALUNO-ID       PIC X(10).
+       01 WS-RESULTADOS-STATUS PIC XX.
+       01 WS-RANKING-STATUS    PIC XX.
+       01 QTD-ALUNOS     PIC 9(3).
+       01 K              PIC 9(3).
+       01 QTD       PIC 9(2).
+       01 I         PIC 9(2).
+       01 J         PIC 9(3).
+       01 NOTAS.
+           05 NOTA OCCURS 100 TIMES PIC 9(3)V9(2).
+       01 PESOS.
+           05 PESO OCCURS 100 TIMES PIC 9(2)V99.
+       01 WS-USA-PESO    PIC X(1) VALUE "N".
+       01 SOMA      PIC 9(5)V9(2) VALUE 0.
+       01 SOMA-PESOS PIC 9(5)V99 VALUE 0.
+       01 MEDIA     PIC 9(5)V9(2).
+       01 SOMA-MEDIAS PIC 9(7)V9(2) VALUE 0.
+       01 MEDIA-TURMA PIC 9(5)V9(2).
+       01 MEDIA-TURMA-EDIT PIC ZZZ9.99.
+       01 NOTA-EDIT PIC ZZ9.99.
+       01 MEDIA-EDIT PIC ZZZ9.99.
+       01 WS-POS    PIC 9(4).
+       01 WS-NOTA-CORTE PIC 9(3)V99 VALUE 5.00.
+       01 WS-SITUACAO   PIC X(10).
+
+       01 TABELA-RANKING.
+           05 RANKING-TAB OCCURS 100 TIMES.
+               10 RK-ALUNO-ID   PIC X(10).
+               10 RK-MEDIA      PIC 9(5)V9(2).
+               10 RK-SITUACAO   PIC X(10).
+
+       01 TEMP-RANKING.
+           05 TEMP-ALUNO-ID   PIC X(10).
+           05 TEMP-MEDIA      PIC 9(5)V9(2).
+           05 TEMP-SITUACAO   PIC X(10).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Codigo da turma: "
+           ACCEPT TURMA
+
+           DISPLAY "Nota minima para aprovacao: "
+           ACCEPT WS-NOTA-CORTE
+
+           DISPLAY "Usar pesos por avaliacao (S/N)? "
+           ACCEPT WS-USA-PESO
+
+           DISPLAY "Quantos alunos nesta turma? "
+           ACCEPT QTD-ALUNOS
+           IF QTD-ALUNOS < 1 OR QTD-ALUNOS > 100
+               MOVE 30 TO QTD-ALUNOS
+           END-IF
+
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > QTD-ALUNOS
+               PERFORM PROCESSAR-ALUNO
+           END-PERFORM
+
+           PERFORM ORDENAR-RANKING
+
+           PERFORM GRAVAR-RANKING
+
+           STRING "TURMA=" DELIMITED BY SIZE
+                  TURMA DELIMITED BY SIZE
+                  " QTD-ALUNOS=" DELIMITED BY SIZE
+                  QTD-ALUNOS DELIMITED BY SIZE
+                  INTO WS-AUDIT-ENTRADA
+           END-STRING
+           MOVE "ranking gravado" TO WS-AUDIT-SAIDA
+           PERFORM REGISTRAR-AUDITORIA
+
+           STOP RUN.
+
+       PROCESSAR-ALUNO.
+           DISPLAY "ID do aluno: "
+           ACCEPT ALUNO-ID
+
+           DISPLAY "Qtd notas: "
+           ACCEPT QTD
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > QTD
+               DISPLAY "Nota: "
+               ACCEPT NOTA(I)
+               IF WS-USA-PESO = "S" OR WS-USA-PESO = "s"
+                   DISPLAY "Peso desta nota: "
+                   ACCEPT PESO(I)
+               ELSE
+                   MOVE 1 TO PESO(I)
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO SOMA
+           MOVE 0 TO SOMA-PESOS
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > QTD
+               COMPUTE SOMA = SOMA + (NOTA(I) * PESO(I))
+               ADD PESO(I) TO SOMA-PESOS
+           END-PERFORM
+
+           COMPUTE MEDIA = SOMA / SOMA-PESOS
+
+           IF MEDIA >= WS-NOTA-CORTE
+               MOVE "Aprovado" TO WS-SITUACAO
+           ELSE
+               MOVE "Reprovado" TO WS-SITUACAO
+           END-IF
+
+           DISPLAY MSG-MEDIA-LABEL MEDIA " - " WS-SITUACAO
+
+           ADD MEDIA TO SOMA-MEDIAS
+
+           MOVE ALUNO-ID TO RK-ALUNO-ID(K)
+           MOVE MEDIA TO RK-MEDIA(K)
+           MOVE WS-SITUACAO TO RK-SITUACAO(K)
+
+           PERFORM GRAVAR-RESULTADO.
+
+       GRAVAR-RESULTADO.
+           OPEN EXTEND RESULTADOS-FILE
+           IF WS-RESULTADOS-STATUS = "35"
+               OPEN OUTPUT RESULTADOS-FILE
+           END-IF
+
+           MOVE SPACES TO RESULTADO-LINE
+           MOVE 1 TO WS-POS
+
+           STRING TURMA DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  ALUNO-ID DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  INTO RESULTADO-LINE
+                  WITH POINTER WS-POS
+           END-STRING
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > QTD
+               MOVE NOTA(I) TO NOTA-EDIT
+               STRING NOTA-EDIT DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      INTO RESULTADO-LINE
+                      WITH POINTER WS-POS
+               END-STRING
+           END-PERFORM
+
+           STRING "MEDIA=" DELIMITED BY SIZE
+                  MEDIA DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-SITUACAO DELIMITED BY SIZE
+                  INTO RESULTADO-LINE
+                  WITH POINTER WS-POS
+           END-STRING
+
+           WRITE RESULTADO-LINE
+           CLOSE RESULTADOS-FILE.
+
+       ORDENAR-RANKING.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > QTD-ALUNOS - 1
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > QTD-ALUNOS - I
+                   IF RK-MEDIA(J) < RK-MEDIA(J + 1)
+                       MOVE RANKING-TAB(J) TO TEMP-RANKING
+                       MOVE RANKING-TAB(J + 1) TO RANKING-TAB(J)
+                       MOVE TEMP-RANKING TO RANKING-TAB(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       GRAVAR-RANKING.
+           OPEN OUTPUT RANKING-FILE
+
+           MOVE "CLASSIFICACAO DA TURMA" TO RANKING-LINE
+           WRITE RANKING-LINE
+
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > QTD-ALUNOS
+               MOVE RK-MEDIA(K) TO MEDIA-EDIT
+               STRING K DELIMITED BY SIZE
+                      "o - " DELIMITED BY SIZE
+                      RK-ALUNO-ID(K) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      MEDIA-EDIT DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      RK-SITUACAO(K) DELIMITED BY SIZE
+                      INTO RANKING-LINE
+               END-STRING
+               WRITE RANKING-LINE
+               DISPLAY RANKING-LINE
+           END-PERFORM
+
+           COMPUTE MEDIA-TURMA = SOMA-MEDIAS / QTD-ALUNOS
+           MOVE MEDIA-TURMA TO MEDIA-TURMA-EDIT
+           MOVE SPACES TO RANKING-LINE
+           STRING "Media da turma: " DELIMITED BY SIZE
+                  MEDIA-TURMA-EDIT DELIMITED BY SIZE
+                  "  Qtd alunos: " DELIMITED BY SIZE
+                  QTD-ALUNOS DELIMITED BY SIZE
+                  INTO RANKING-LINE
+           END-STRING
+           WRITE RANKING-LINE
+
+           CLOSE RANKING-FILE.
+
+           COPY "AUDITLOG.CPY" REPLACING
+               ROTINA-NOME   BY REGISTRAR-AUDITORIA
+               PROGRAMA-NOME BY "MediaVariavel"
+               ENTRADA-CHAVE BY WS-AUDIT-ENTRADA
+               SAIDA-CHAVE   BY WS-AUDIT-SAIDA.
