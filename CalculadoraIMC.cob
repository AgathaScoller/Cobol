@@ -1,33 +1,305 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CalculadoraIMC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PACIENTE-FILE ASSIGN TO "data/imc_pacientes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PACIENTE-STATUS.
+
+           SELECT IMC-REPORT ASSIGN TO "data/imc_relatorio.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT EXCECOES-REPORT ASSIGN TO "data/imc_excecoes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCECOES-STATUS.
+
+           COPY "AUDITSEL.CPY".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PACIENTE-FILE.
+       01  PACIENTE-REC.
+           05 PAC-ID-REC        PIC X(10).
+           05 PAC-NOME-REC      PIC X(20).
+           05 PAC-PESO-REC      PIC 9(3)V99.
+           05 PAC-ALTURA-REC    PIC 9(1)V99.
+
+       FD  IMC-REPORT.
+       01  REPORT-LINE          PIC X(80).
+
+       FD  EXCECOES-REPORT.
+       01  EXCECOES-LINE        PIC X(80).
+
+       COPY "AUDITFD.CPY".
+
        WORKING-STORAGE SECTION.
-       01 PESO           PIC 9(3)V99.
-       01 ALTURA         PIC 9(1)V99.
+       COPY "AUDITWS.CPY".
+       COPY "PESOALT.CPY".
        01 IMC            PIC 9(2)V99.
        01 IMC-OK         PIC X(3).
+       01 WS-IMC-MINIMO  PIC 9(2)V99 VALUE 18.5.
+       01 WS-IMC-MAXIMO  PIC 9(2)V99 VALUE 24.9.
+       01 WS-IMC-VALIDO  PIC X(1).
+       01 MODO-EXECUCAO  PIC X(1).
+       01 WS-PACIENTE-STATUS PIC XX.
+       01 WS-REPORT-STATUS   PIC XX.
+       01 WS-EXCECOES-STATUS PIC XX.
+       01 WS-EOF-PACIENTE    PIC X VALUE "N".
+           88 FIM-PACIENTES      VALUE "S".
+       01 WS-QTD-PACIENTES   PIC 9(4) VALUE 0.
+       01 WS-QTD-EXCECOES    PIC 9(4) VALUE 0.
+       01 I                  PIC 9(4).
+       01 J                  PIC 9(4).
+       01 WS-DATA-RELATORIO  PIC 9(8).
+       01 WS-LINHAS-POR-PAGINA PIC 9(2) VALUE 20.
+       01 WS-LINHA-ATUAL     PIC 9(2) VALUE 0.
+       01 WS-PAGINA-ATUAL    PIC 9(3) VALUE 0.
+
+       01 TABELA-PACIENTES.
+           05 PACIENTE-TAB OCCURS 500 TIMES.
+               10 TAB-ID          PIC X(10).
+               10 TAB-NOME        PIC X(20).
+               10 TAB-PESO        PIC 9(3)V99.
+               10 TAB-ALTURA      PIC 9(1)V99.
+               10 TAB-IMC         PIC 9(2)V99.
+               10 TAB-IMC-OK      PIC X(3).
+               10 TAB-DISTANCIA   PIC 9(3)V99.
+
+       01 TEMP-REC.
+           05 TEMP-ID          PIC X(10).
+           05 TEMP-NOME        PIC X(20).
+           05 TEMP-PESO        PIC 9(3)V99.
+           05 TEMP-ALTURA      PIC 9(1)V99.
+           05 TEMP-IMC         PIC 9(2)V99.
+           05 TEMP-IMC-OK      PIC X(3).
+           05 TEMP-DISTANCIA   PIC 9(3)V99.
 
        PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Modo de execucao - (I)nterativo ou (L)ote? "
+           ACCEPT MODO-EXECUCAO
+
+           IF MODO-EXECUCAO = "L" OR MODO-EXECUCAO = "l"
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO
+           END-IF
+
+           STOP RUN.
+
+       PROCESSAR-INTERATIVO.
            DISPLAY "Digite seu peso (kg): "
            ACCEPT PESO
 
            DISPLAY "Digite sua altura (m): "
            ACCEPT ALTURA
 
-           COMPUTE IMC = PESO / (ALTURA * ALTURA)
+           PERFORM CALCULAR-IMC
 
            DISPLAY "Calculadora de IMC"
            DISPLAY "Peso: " PESO
            DISPLAY "Altura: " ALTURA
            DISPLAY "IMC: " IMC
+           DISPLAY "Seu IMC esta adequado? " IMC-OK
+
+           STRING "PESO=" DELIMITED BY SIZE
+                  PESO DELIMITED BY SIZE
+                  " ALTURA=" DELIMITED BY SIZE
+                  ALTURA DELIMITED BY SIZE
+                  INTO WS-AUDIT-ENTRADA
+           END-STRING
+           STRING "IMC=" DELIMITED BY SIZE
+                  IMC DELIMITED BY SIZE
+                  " OK=" DELIMITED BY SIZE
+                  IMC-OK DELIMITED BY SIZE
+                  INTO WS-AUDIT-SAIDA
+           END-STRING
+           PERFORM REGISTRAR-AUDITORIA.
+
+       PROCESSAR-LOTE.
+           OPEN INPUT PACIENTE-FILE
+           OPEN OUTPUT IMC-REPORT
+           OPEN OUTPUT EXCECOES-REPORT
+
+           PERFORM UNTIL FIM-PACIENTES
+               READ PACIENTE-FILE
+                   AT END
+                       MOVE "S" TO WS-EOF-PACIENTE
+                   NOT AT END
+                       PERFORM PROCESSAR-PACIENTE
+               END-READ
+           END-PERFORM
+
+           PERFORM ORDENAR-PACIENTES
+
+           PERFORM GRAVAR-RELATORIO
+
+           CLOSE PACIENTE-FILE
+           CLOSE IMC-REPORT
+           CLOSE EXCECOES-REPORT
+
+           DISPLAY "Lote processado. Relatorio gravado."
+           DISPLAY "Registros com excecao: " WS-QTD-EXCECOES.
 
-           IF IMC >= 18.5 AND IMC <= 24.9
+       PROCESSAR-PACIENTE.
+           MOVE PAC-PESO-REC TO PESO
+           MOVE PAC-ALTURA-REC TO ALTURA
+
+           IF ALTURA = 0 OR PESO = 0
+               PERFORM GRAVAR-EXCECAO
+           ELSE
+               PERFORM CALCULAR-IMC
+
+               IF WS-QTD-PACIENTES < 500
+                   ADD 1 TO WS-QTD-PACIENTES
+                   MOVE PAC-ID-REC TO TAB-ID(WS-QTD-PACIENTES)
+                   MOVE PAC-NOME-REC TO TAB-NOME(WS-QTD-PACIENTES)
+                   MOVE PESO TO TAB-PESO(WS-QTD-PACIENTES)
+                   MOVE ALTURA TO TAB-ALTURA(WS-QTD-PACIENTES)
+                   MOVE IMC TO TAB-IMC(WS-QTD-PACIENTES)
+                   MOVE IMC-OK TO TAB-IMC-OK(WS-QTD-PACIENTES)
+
+                   IF IMC >= 21.70
+                       COMPUTE TAB-DISTANCIA(WS-QTD-PACIENTES) =
+                           IMC - 21.70
+                   ELSE
+                       COMPUTE TAB-DISTANCIA(WS-QTD-PACIENTES) =
+                           21.70 - IMC
+                   END-IF
+               ELSE
+                   PERFORM GRAVAR-EXCECAO
+               END-IF
+           END-IF.
+
+      *    Registro invalido (peso ou altura zerados fariam a divisao
+      *    do IMC abortar o job): grava no relatorio de excecoes em
+      *    vez de processar, para nao interromper o restante do lote.
+       GRAVAR-EXCECAO.
+           ADD 1 TO WS-QTD-EXCECOES
+           MOVE SPACES TO EXCECOES-LINE
+           STRING PAC-ID-REC DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  PAC-NOME-REC DELIMITED BY SIZE
+                  " PESO=" DELIMITED BY SIZE
+                  PESO DELIMITED BY SIZE
+                  " ALTURA=" DELIMITED BY SIZE
+                  ALTURA DELIMITED BY SIZE
+                  " - registro invalido" DELIMITED BY SIZE
+                  INTO EXCECOES-LINE
+           END-STRING
+           WRITE EXCECOES-LINE.
+
+       CALCULAR-IMC.
+           COMPUTE IMC = PESO / (ALTURA * ALTURA)
+
+           PERFORM VALIDAR-FAIXA-IMC
+
+           IF WS-IMC-VALIDO = "S"
                MOVE "Sim" TO IMC-OK
            ELSE
-               MOVE "Não" TO IMC-OK
-           END-IF
+               MOVE "Nao" TO IMC-OK
+           END-IF.
 
-           DISPLAY "Seu IMC está adequado? " IMC-OK
+           COPY "RANGECHK.CPY" REPLACING
+               ROTINA-NOME  BY VALIDAR-FAIXA-IMC
+               CAMPO-VALOR  BY IMC
+               FAIXA-MINIMA BY WS-IMC-MINIMO
+               FAIXA-MAXIMA BY WS-IMC-MAXIMO
+               FLAG-VALIDO  BY WS-IMC-VALIDO.
 
-           STOP RUN.
+           COPY "AUDITLOG.CPY" REPLACING
+               ROTINA-NOME   BY REGISTRAR-AUDITORIA
+               PROGRAMA-NOME BY "CalculadoraIMC"
+               ENTRADA-CHAVE BY WS-AUDIT-ENTRADA
+               SAIDA-CHAVE   BY WS-AUDIT-SAIDA.
+
+       ORDENAR-PACIENTES.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > WS-QTD-PACIENTES - 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > WS-QTD-PACIENTES - I
+                   IF TAB-DISTANCIA(J) < TAB-DISTANCIA(J + 1)
+                       MOVE PACIENTE-TAB(J) TO TEMP-REC
+                       MOVE PACIENTE-TAB(J + 1) TO PACIENTE-TAB(J)
+                       MOVE TEMP-REC TO PACIENTE-TAB(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       GRAVAR-RELATORIO.
+           ACCEPT WS-DATA-RELATORIO FROM DATE YYYYMMDD
+           MOVE 0 TO WS-PAGINA-ATUAL
+           MOVE 0 TO WS-LINHA-ATUAL
+           PERFORM IMPRIMIR-CABECALHO
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-QTD-PACIENTES
+               IF WS-LINHA-ATUAL >= WS-LINHAS-POR-PAGINA
+                   PERFORM IMPRIMIR-RODAPE
+                   PERFORM IMPRIMIR-CABECALHO
+               END-IF
+               STRING TAB-ID(I) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      TAB-NOME(I) DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      TAB-IMC(I) DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      TAB-IMC-OK(I) DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               ADD 1 TO WS-LINHA-ATUAL
+           END-PERFORM
+
+           PERFORM IMPRIMIR-RODAPE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total de pacientes: " DELIMITED BY SIZE
+                  WS-QTD-PACIENTES DELIMITED BY SIZE
+                  "  Excecoes: " DELIMITED BY SIZE
+                  WS-QTD-EXCECOES DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+      *    Cabecalho de pagina do relatorio impresso (nome da clinica,
+      *    data de emissao e numero da pagina), para arquivar no
+      *    prontuario em papel.
+       IMPRIMIR-CABECALHO.
+           ADD 1 TO WS-PAGINA-ATUAL
+           MOVE SPACES TO REPORT-LINE
+           MOVE "Clinica Saude Total" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "Data de emissao: " DELIMITED BY SIZE
+                  WS-DATA-RELATORIO DELIMITED BY SIZE
+                  "   Pagina: " DELIMITED BY SIZE
+                  WS-PAGINA-ATUAL DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE "------------------------------------------" TO
+               REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE "ID         NOME                 IMC   OK"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 0 TO WS-LINHA-ATUAL.
+
+       IMPRIMIR-RODAPE.
+           MOVE "------------------------------------------" TO
+               REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "Fim da pagina " DELIMITED BY SIZE
+                  WS-PAGINA-ATUAL DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
