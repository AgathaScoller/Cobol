@@ -1,19 +1,83 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. InverterLista.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PALAVRAS-FILE ASSIGN TO "data/lista_palavras.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PALAVRAS-STATUS.
+
+           COPY "AUDITSEL.CPY".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PALAVRAS-FILE.
+       01  PALAVRAS-REC     PIC X(20).
+
+       COPY "AUDITFD.CPY".
+
        WORKING-STORAGE SECTION.
+       COPY "AUDITWS.CPY".
+       01 WS-PALAVRAS-STATUS PIC XX.
+       01 WS-EOF-PALAVRAS    PIC X VALUE "N".
+           88 FIM-PALAVRAS       VALUE "S".
        01 PALAVRAS.
-           05 PALAVRA OCCURS 5 TIMES PIC X(10) VALUE
-              "python" "java" "c" "js" "go".
-       01 I        PIC 9(1).
+           05 PALAVRA OCCURS 200 TIMES PIC X(20).
+       01 QTD-PALAVRAS  PIC 9(3) VALUE 0.
+       01 I             PIC 9(3).
 
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM CARREGAR-PALAVRAS
+
            DISPLAY "Invertida:"
 
-           PERFORM VARYING I FROM 5 BY -1 UNTIL I < 1
+           PERFORM VARYING I FROM QTD-PALAVRAS BY -1 UNTIL I < 1
                DISPLAY PALAVRA(I)
            END-PERFORM
 
+           STRING "QTD-PALAVRAS=" DELIMITED BY SIZE
+                  QTD-PALAVRAS DELIMITED BY SIZE
+                  INTO WS-AUDIT-ENTRADA
+           END-STRING
+           MOVE "lista invertida" TO WS-AUDIT-SAIDA
+           PERFORM REGISTRAR-AUDITORIA
+
            STOP RUN.
+
+       CARREGAR-PALAVRAS.
+           OPEN INPUT PALAVRAS-FILE
+
+           IF WS-PALAVRAS-STATUS = "35"
+               DISPLAY "Arquivo de lista nao encontrado, "
+                       "usando lista padrao."
+               MOVE "python" TO PALAVRA(1)
+               MOVE "java"   TO PALAVRA(2)
+               MOVE "c"      TO PALAVRA(3)
+               MOVE "js"     TO PALAVRA(4)
+               MOVE "go"     TO PALAVRA(5)
+               MOVE 5 TO QTD-PALAVRAS
+           ELSE
+               PERFORM LER-PALAVRAS-DO-ARQUIVO
+               CLOSE PALAVRAS-FILE
+           END-IF.
+
+       LER-PALAVRAS-DO-ARQUIVO.
+           PERFORM UNTIL FIM-PALAVRAS
+               READ PALAVRAS-FILE
+                   AT END
+                       MOVE "S" TO WS-EOF-PALAVRAS
+                   NOT AT END
+                       IF QTD-PALAVRAS < 200
+                           ADD 1 TO QTD-PALAVRAS
+                           MOVE PALAVRAS-REC TO PALAVRA(QTD-PALAVRAS)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           COPY "AUDITLOG.CPY" REPLACING
+               ROTINA-NOME   BY REGISTRAR-AUDITORIA
+               PROGRAMA-NOME BY "InverterLista"
+               ENTRADA-CHAVE BY WS-AUDIT-ENTRADA
+               SAIDA-CHAVE   BY WS-AUDIT-SAIDA.
