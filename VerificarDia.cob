@@ -0,0 +1,404 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VerificarDia.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FERIADO-FILE ASSIGN TO "data/feriados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FER-DATA
+               FILE STATUS IS WS-FERIADO-STATUS.
+
+           SELECT ESCALA-FILE ASSIGN TO "data/escalas.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ESC-EMPREGADO-ID
+               FILE STATUS IS WS-ESCALA-STATUS.
+
+           SELECT CALENDARIO-REPORT ASSIGN TO
+                   "data/calendario_mensal.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALENDARIO-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "data/verificardia_parm.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           COPY "AUDITSEL.CPY".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FERIADO-FILE.
+       01  FERIADO-REC.
+           05 FER-DATA         PIC 9(8).
+           05 FER-NOME         PIC X(20).
+
+       FD  ESCALA-FILE.
+       01  ESCALA-REC.
+           05 ESC-EMPREGADO-ID PIC X(10).
+           05 ESC-DESCANSO-1   PIC X(10).
+           05 ESC-DESCANSO-2   PIC X(10).
+
+       FD  CALENDARIO-REPORT.
+       01  CALENDARIO-LINE      PIC X(60).
+
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05 PARM-EMPREGADO-ID PIC X(10).
+           05 PARM-ANO-MES      PIC 9(6).
+
+       COPY "AUDITFD.CPY".
+
+       WORKING-STORAGE SECTION.
+       COPY "AUDITWS.CPY".
+       COPY "PARMWS.CPY".
+       01 WS-PARM-ACHADO PIC X(1).
+       01 EMPREGADO-ID PIC X(10).
+       01 DIA          PIC X(10).
+       01 DATA-ATUAL   PIC 9(8).
+       01 MENSAGEM     PIC X(20).
+       01 WS-FERIADO-STATUS PIC XX.
+       01 WS-E-FERIADO PIC X(1) VALUE "N".
+           88 E-FERIADO     VALUE "S".
+       01 WS-ESCALA-STATUS PIC XX.
+       01 WS-TEM-ESCALA PIC X(1) VALUE "N".
+           88 TEM-ESCALA    VALUE "S".
+       01 WS-NOVO-DESCANSO-1 PIC X(10).
+       01 WS-NOVO-DESCANSO-2 PIC X(10).
+       01 WS-CALENDARIO-STATUS PIC XX.
+       01 MODO-EXECUCAO    PIC X(1).
+
+       01 WS-ANO-MES       PIC 9(6).
+       01 WS-ANO           PIC 9(4).
+       01 WS-MES           PIC 9(2).
+       01 WS-DIA-NUM        PIC 9(2).
+       01 WS-DIAS-NO-MES     PIC 9(2).
+       01 WS-DATA-CALENDARIO PIC 9(8).
+       01 WS-ANO-AJUSTADO   PIC 9(4).
+       01 WS-MES-AJUSTADO   PIC 9(2).
+       01 WS-ZELLER-K       PIC 9(2).
+       01 WS-ZELLER-J       PIC 9(2).
+       01 WS-ZELLER-H       PIC 9(2).
+       01 WS-NOME-DIA-SEMANA PIC X(10).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Modo - (C)onsulta diaria, (R)elatorio mensal ou "
+                   "(M)anutencao de escala? "
+           ACCEPT MODO-EXECUCAO
+
+           EVALUATE MODO-EXECUCAO
+               WHEN "R"
+               WHEN "r"
+                   PERFORM GERAR-RELATORIO-MENSAL
+               WHEN "M"
+               WHEN "m"
+                   PERFORM MANTER-ESCALA
+               WHEN OTHER
+                   PERFORM CONSULTAR-DIA
+           END-EVALUATE
+
+           STOP RUN.
+
+       CONSULTAR-DIA.
+           DISPLAY "Digite o ID do funcionario: "
+           ACCEPT EMPREGADO-ID
+
+           DISPLAY "Digite o dia da semana (em letras minúsculas): "
+           ACCEPT DIA
+
+           DISPLAY "Digite a data de hoje (AAAAMMDD): "
+           ACCEPT DATA-ATUAL
+
+           PERFORM VERIFICAR-FERIADO
+           PERFORM CARREGAR-ESCALA
+
+           IF E-FERIADO
+               MOVE "Dia de descanso!" TO MENSAGEM
+           ELSE
+               IF TEM-ESCALA
+                   IF DIA = ESC-DESCANSO-1 OR DIA = ESC-DESCANSO-2
+                       MOVE "Dia de descanso!" TO MENSAGEM
+                   ELSE
+                       MOVE "Dia de trabalho." TO MENSAGEM
+                   END-IF
+               ELSE
+                   IF DIA = "sábado" OR DIA = "domingo"
+                       MOVE "Dia de descanso!" TO MENSAGEM
+                   ELSE
+                       MOVE "Dia de trabalho." TO MENSAGEM
+                   END-IF
+               END-IF
+           END-IF
+
+           DISPLAY MENSAGEM
+
+           STRING "EMPREGADO=" DELIMITED BY SIZE
+                  EMPREGADO-ID DELIMITED BY SIZE
+                  " DIA=" DELIMITED BY SIZE
+                  DIA DELIMITED BY SIZE
+                  INTO WS-AUDIT-ENTRADA
+           END-STRING
+           MOVE MENSAGEM TO WS-AUDIT-SAIDA
+           PERFORM REGISTRAR-AUDITORIA.
+
+       VERIFICAR-FERIADO.
+           PERFORM ABRIR-FERIADO-FILE
+
+           MOVE DATA-ATUAL TO FER-DATA
+           READ FERIADO-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-E-FERIADO
+               NOT INVALID KEY
+                   MOVE "S" TO WS-E-FERIADO
+           END-READ
+
+           CLOSE FERIADO-FILE.
+
+       ABRIR-FERIADO-FILE.
+           OPEN I-O FERIADO-FILE
+           IF WS-FERIADO-STATUS = "35"
+               OPEN OUTPUT FERIADO-FILE
+               PERFORM SEMEAR-FERIADOS-PADRAO
+               CLOSE FERIADO-FILE
+               OPEN I-O FERIADO-FILE
+           END-IF.
+
+       CARREGAR-ESCALA.
+           PERFORM ABRIR-ESCALA-FILE
+
+           MOVE EMPREGADO-ID TO ESC-EMPREGADO-ID
+           READ ESCALA-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-TEM-ESCALA
+               NOT INVALID KEY
+                   MOVE "S" TO WS-TEM-ESCALA
+           END-READ
+
+           CLOSE ESCALA-FILE.
+
+       ABRIR-ESCALA-FILE.
+           OPEN I-O ESCALA-FILE
+           IF WS-ESCALA-STATUS = "35"
+               OPEN OUTPUT ESCALA-FILE
+               CLOSE ESCALA-FILE
+               OPEN I-O ESCALA-FILE
+           END-IF.
+
+      *    Cadastra ou atualiza a escala de folga de um funcionario;
+      *    sem isso ESCALA-FILE nunca e povoado e CARREGAR-ESCALA
+      *    nunca encontra TEM-ESCALA, caindo sempre no sabado/domingo
+      *    padrao.
+       MANTER-ESCALA.
+           PERFORM ABRIR-ESCALA-FILE
+
+           DISPLAY "Digite o ID do funcionario: "
+           ACCEPT EMPREGADO-ID
+
+           DISPLAY "Dia de folga 1 (em letras minusculas): "
+           ACCEPT WS-NOVO-DESCANSO-1
+
+           DISPLAY "Dia de folga 2 (em letras minusculas): "
+           ACCEPT WS-NOVO-DESCANSO-2
+
+      *    O READ abaixo sobrescreve ESCALA-REC inteiro quando acha
+      *    o empregado, entao os novos dias so sao aplicados depois,
+      *    na hora do WRITE/REWRITE.
+           MOVE EMPREGADO-ID TO ESC-EMPREGADO-ID
+           READ ESCALA-FILE
+               INVALID KEY
+                   MOVE EMPREGADO-ID TO ESC-EMPREGADO-ID
+                   MOVE WS-NOVO-DESCANSO-1 TO ESC-DESCANSO-1
+                   MOVE WS-NOVO-DESCANSO-2 TO ESC-DESCANSO-2
+                   WRITE ESCALA-REC
+               NOT INVALID KEY
+                   MOVE WS-NOVO-DESCANSO-1 TO ESC-DESCANSO-1
+                   MOVE WS-NOVO-DESCANSO-2 TO ESC-DESCANSO-2
+                   REWRITE ESCALA-REC
+           END-READ
+
+           CLOSE ESCALA-FILE
+
+           DISPLAY "Escala gravada para " EMPREGADO-ID.
+
+      *    Mapa do mes inteiro, marcando cada dia como dia de trabalho
+      *    ou de descanso (feriado, escala do funcionario ou fim de
+      *    semana), para entregar a escala pronta em vez de consultar
+      *    dia a dia.
+       GERAR-RELATORIO-MENSAL.
+           PERFORM LER-CARTAO-PARAMETROS
+
+           IF WS-PARM-ACHADO = "S"
+               MOVE PARM-EMPREGADO-ID TO EMPREGADO-ID
+               MOVE PARM-ANO-MES TO WS-ANO-MES
+           ELSE
+               DISPLAY
+                   "Digite o ID do funcionario (ou deixe em branco): "
+               ACCEPT EMPREGADO-ID
+
+               DISPLAY "Digite o mes a consultar (AAAAMM): "
+               ACCEPT WS-ANO-MES
+           END-IF
+
+           PERFORM CARREGAR-ESCALA
+
+           DIVIDE WS-ANO-MES BY 100 GIVING WS-ANO
+           COMPUTE WS-MES = WS-ANO-MES - (WS-ANO * 100)
+
+           PERFORM DETERMINAR-DIAS-NO-MES
+
+           OPEN OUTPUT CALENDARIO-REPORT
+
+           MOVE SPACES TO CALENDARIO-LINE
+           STRING "Calendario de " DELIMITED BY SIZE
+                  WS-ANO-MES DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  EMPREGADO-ID DELIMITED BY SIZE
+                  INTO CALENDARIO-LINE
+           END-STRING
+           WRITE CALENDARIO-LINE
+           DISPLAY CALENDARIO-LINE
+
+           PERFORM VARYING WS-DIA-NUM FROM 1 BY 1
+                   UNTIL WS-DIA-NUM > WS-DIAS-NO-MES
+               PERFORM AVALIAR-DIA-DO-CALENDARIO
+           END-PERFORM
+
+           CLOSE CALENDARIO-REPORT
+
+           DISPLAY "Relatorio mensal gravado.".
+
+       AVALIAR-DIA-DO-CALENDARIO.
+           COMPUTE WS-DATA-CALENDARIO =
+               (WS-ANO * 10000) + (WS-MES * 100) + WS-DIA-NUM
+           MOVE WS-DATA-CALENDARIO TO DATA-ATUAL
+
+           PERFORM VERIFICAR-FERIADO
+           PERFORM DETERMINAR-DIA-SEMANA
+
+           IF E-FERIADO
+               MOVE "Dia de descanso!" TO MENSAGEM
+           ELSE
+               IF TEM-ESCALA
+                   IF WS-NOME-DIA-SEMANA = ESC-DESCANSO-1
+                           OR WS-NOME-DIA-SEMANA = ESC-DESCANSO-2
+                       MOVE "Dia de descanso!" TO MENSAGEM
+                   ELSE
+                       MOVE "Dia de trabalho." TO MENSAGEM
+                   END-IF
+               ELSE
+                   IF WS-NOME-DIA-SEMANA = "sábado"
+                           OR WS-NOME-DIA-SEMANA = "domingo"
+                       MOVE "Dia de descanso!" TO MENSAGEM
+                   ELSE
+                       MOVE "Dia de trabalho." TO MENSAGEM
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE SPACES TO CALENDARIO-LINE
+           STRING WS-DATA-CALENDARIO DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-NOME-DIA-SEMANA DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  MENSAGEM DELIMITED BY SIZE
+                  INTO CALENDARIO-LINE
+           END-STRING
+           WRITE CALENDARIO-LINE
+           DISPLAY CALENDARIO-LINE.
+
+           COPY "PARMCARD.CPY" REPLACING
+               ROTINA-NOME   BY LER-CARTAO-PARAMETROS
+               ARQUIVO-PARM  BY PARM-FILE
+               REGISTRO-PARM BY PARM-REC
+               FLAG-ACHADO   BY WS-PARM-ACHADO.
+
+      *    Quantidade de dias do mes informado (considera ano bissexto
+      *    para fevereiro).
+       DETERMINAR-DIAS-NO-MES.
+           EVALUATE WS-MES
+               WHEN 4
+               WHEN 6
+               WHEN 9
+               WHEN 11
+                   MOVE 30 TO WS-DIAS-NO-MES
+               WHEN 2
+                   IF FUNCTION MOD(WS-ANO, 400) = 0
+                       MOVE 29 TO WS-DIAS-NO-MES
+                   ELSE
+                       IF FUNCTION MOD(WS-ANO, 100) = 0
+                           MOVE 28 TO WS-DIAS-NO-MES
+                       ELSE
+                           IF FUNCTION MOD(WS-ANO, 4) = 0
+                               MOVE 29 TO WS-DIAS-NO-MES
+                           ELSE
+                               MOVE 28 TO WS-DIAS-NO-MES
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DIAS-NO-MES
+           END-EVALUATE.
+
+      *    Dia da semana pela congruencia de Zeller (h=0 sabado,
+      *    1 domingo, 2 segunda, ... 6 sexta).
+       DETERMINAR-DIA-SEMANA.
+           IF WS-MES < 3
+               COMPUTE WS-MES-AJUSTADO = WS-MES + 12
+               COMPUTE WS-ANO-AJUSTADO = WS-ANO - 1
+           ELSE
+               MOVE WS-MES TO WS-MES-AJUSTADO
+               MOVE WS-ANO TO WS-ANO-AJUSTADO
+           END-IF
+
+           COMPUTE WS-ZELLER-K = FUNCTION MOD(WS-ANO-AJUSTADO, 100)
+           COMPUTE WS-ZELLER-J = FUNCTION INTEGER(WS-ANO-AJUSTADO / 100)
+
+           COMPUTE WS-ZELLER-H = FUNCTION MOD(
+               WS-DIA-NUM +
+               FUNCTION INTEGER((13 * (WS-MES-AJUSTADO + 1)) / 5) +
+               WS-ZELLER-K +
+               FUNCTION INTEGER(WS-ZELLER-K / 4) +
+               FUNCTION INTEGER(WS-ZELLER-J / 4) +
+               (5 * WS-ZELLER-J), 7)
+
+           EVALUATE WS-ZELLER-H
+               WHEN 0
+                   MOVE "sábado" TO WS-NOME-DIA-SEMANA
+               WHEN 1
+                   MOVE "domingo" TO WS-NOME-DIA-SEMANA
+               WHEN 2
+                   MOVE "segunda" TO WS-NOME-DIA-SEMANA
+               WHEN 3
+                   MOVE "terca" TO WS-NOME-DIA-SEMANA
+               WHEN 4
+                   MOVE "quarta" TO WS-NOME-DIA-SEMANA
+               WHEN 5
+                   MOVE "quinta" TO WS-NOME-DIA-SEMANA
+               WHEN OTHER
+                   MOVE "sexta" TO WS-NOME-DIA-SEMANA
+           END-EVALUATE.
+
+       SEMEAR-FERIADOS-PADRAO.
+           MOVE 20260101 TO FER-DATA
+           MOVE "Ano Novo" TO FER-NOME
+           WRITE FERIADO-REC
+
+           MOVE 20260217 TO FER-DATA
+           MOVE "Carnaval" TO FER-NOME
+           WRITE FERIADO-REC
+
+           MOVE 20260421 TO FER-DATA
+           MOVE "Tiradentes" TO FER-NOME
+           WRITE FERIADO-REC
+
+           MOVE 20261225 TO FER-DATA
+           MOVE "Natal" TO FER-NOME
+           WRITE FERIADO-REC.
+
+           COPY "AUDITLOG.CPY" REPLACING
+               ROTINA-NOME   BY REGISTRAR-AUDITORIA
+               PROGRAMA-NOME BY "VerificarDia"
+               ENTRADA-CHAVE BY WS-AUDIT-ENTRADA
+               SAIDA-CHAVE   BY WS-AUDIT-SAIDA.
