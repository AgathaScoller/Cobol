@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ContarPalavras.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "AUDITSEL.CPY".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "AUDITFD.CPY".
+
+       WORKING-STORAGE SECTION.
+           COPY "MSGCOM.CPY".
+           COPY "AUDITWS.CPY".
+       01 FRASE        PIC X(100).
+       01 PALAVRA      PIC X(20).
+       01 CONTADOR     PIC 9(3) VALUE 0.
+       01 POS          PIC 9(3).
+       01 RESTO        PIC X(100).
+       01 LEN-RESTO    PIC 9(3).
+
+       01 TABELA-UNICAS.
+           05 PALAVRA-UNICA OCCURS 100 TIMES.
+               10 PU-PALAVRA    PIC X(20).
+               10 PU-CONTADOR   PIC 9(3) VALUE 0.
+       01 QTD-UNICAS   PIC 9(3) VALUE 0.
+       01 I            PIC 9(3).
+       01 WS-ACHOU     PIC X(1).
+           88 ACHOU-PALAVRA VALUE "S".
+
+       01 WS-LEN-PALAVRA     PIC 9(2).
+       01 WS-SOMA-LEN        PIC 9(5) VALUE 0.
+       01 WS-MEDIA-LEN       PIC 9(3)V99.
+       01 WS-MAIOR-PALAVRA   PIC X(20) VALUE SPACES.
+       01 WS-MAIOR-LEN       PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Digite uma frase: "
+           ACCEPT FRASE
+
+           MOVE FRASE TO RESTO
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(RESTO)) TO LEN-RESTO
+           MOVE 0 TO CONTADOR
+           MOVE 1 TO POS
+
+           PERFORM UNTIL POS > LEN-RESTO
+               MOVE SPACES TO PALAVRA
+               UNSTRING RESTO
+                   DELIMITED BY SPACE
+                   INTO PALAVRA
+                   WITH POINTER POS
+               END-UNSTRING
+
+               IF PALAVRA NOT = SPACES
+                   ADD 1 TO CONTADOR
+                   PERFORM REGISTRAR-PALAVRA-UNICA
+                   PERFORM ACUMULAR-ESTATISTICAS-TAMANHO
+               END-IF
+           END-PERFORM
+
+           IF CONTADOR > 0
+               COMPUTE WS-MEDIA-LEN = WS-SOMA-LEN / CONTADOR
+           ELSE
+               MOVE 0 TO WS-MEDIA-LEN
+           END-IF
+
+           DISPLAY MSG-NUM-PALAVRAS CONTADOR
+           DISPLAY "Tamanho medio das palavras: " WS-MEDIA-LEN
+           DISPLAY "Palavra mais longa: " WS-MAIOR-PALAVRA
+               " (" WS-MAIOR-LEN " letras)"
+           DISPLAY "Frequencia por palavra:"
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > QTD-UNICAS
+               DISPLAY "  " PU-PALAVRA(I) " - " PU-CONTADOR(I)
+           END-PERFORM
+
+           MOVE FUNCTION TRIM(FRASE) TO WS-AUDIT-ENTRADA
+           STRING "PALAVRAS=" DELIMITED BY SIZE
+                  CONTADOR DELIMITED BY SIZE
+                  INTO WS-AUDIT-SAIDA
+           END-STRING
+           PERFORM REGISTRAR-AUDITORIA
+
+           STOP RUN.
+
+       REGISTRAR-PALAVRA-UNICA.
+           MOVE "N" TO WS-ACHOU
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > QTD-UNICAS
+               IF PU-PALAVRA(I) = PALAVRA
+                   ADD 1 TO PU-CONTADOR(I)
+                   MOVE "S" TO WS-ACHOU
+               END-IF
+           END-PERFORM
+
+           IF NOT ACHOU-PALAVRA AND QTD-UNICAS < 100
+               ADD 1 TO QTD-UNICAS
+               MOVE PALAVRA TO PU-PALAVRA(QTD-UNICAS)
+               MOVE 1 TO PU-CONTADOR(QTD-UNICAS)
+           END-IF.
+
+      *    Acumula o total de letras para a media e guarda a maior
+      *    palavra encontrada ate agora.
+       ACUMULAR-ESTATISTICAS-TAMANHO.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PALAVRA))
+               TO WS-LEN-PALAVRA
+           ADD WS-LEN-PALAVRA TO WS-SOMA-LEN
+           IF WS-LEN-PALAVRA > WS-MAIOR-LEN
+               MOVE WS-LEN-PALAVRA TO WS-MAIOR-LEN
+               MOVE PALAVRA TO WS-MAIOR-PALAVRA
+           END-IF.
+
+           COPY "AUDITLOG.CPY" REPLACING
+               ROTINA-NOME   BY REGISTRAR-AUDITORIA
+               PROGRAMA-NOME BY "ContarPalavras"
+               ENTRADA-CHAVE BY WS-AUDIT-ENTRADA
+               SAIDA-CHAVE   BY WS-AUDIT-SAIDA.
