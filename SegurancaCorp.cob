@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SegurancaCorp.
+
+      *    Representa o diretorio/sistema de seguranca corporativo.
+      *    E chamado pelos programas de terminal (ex.: VerificarSenha-
+      *    Simples) em vez de cada um manter sua propria nocao de
+      *    bloqueio e validade de senha, para que o status da conta
+      *    seja o mesmo em todos os sistemas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "data/usuarios.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS US-USER-ID
+               FILE STATUS IS WS-USER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-FILE.
+       01  USER-REC.
+           05 US-USER-ID        PIC X(10).
+           05 US-SENHA          PIC X(20).
+           05 US-TENTATIVAS     PIC 9.
+           05 US-BLOQUEADO      PIC X.
+           05 US-ULTIMA-TROCA   PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-USER-STATUS          PIC XX.
+       01 WS-LIMITE-TENTATIVAS    PIC 9 VALUE 3.
+       01 WS-LIMITE-DIAS-SENHA    PIC 9(3) VALUE 90.
+       01 WS-DIAS-SEM-TROCA       PIC 9(5).
+
+       LINKAGE SECTION.
+       01 LK-OPERACAO     PIC X(1).
+       01 LK-USER-ID      PIC X(10).
+       01 LK-SENHA        PIC X(20).
+       01 LK-SENHA-NOVA   PIC X(20).
+       01 LK-HOJE         PIC 9(8).
+       01 LK-STATUS-CORP  PIC X(4).
+
+       PROCEDURE DIVISION USING LK-OPERACAO LK-USER-ID LK-SENHA
+               LK-SENHA-NOVA LK-HOJE LK-STATUS-CORP.
+       INICIO.
+           PERFORM ABRIR-USER-FILE
+
+           EVALUATE LK-OPERACAO
+               WHEN "V"
+                   PERFORM VALIDAR-USUARIO
+               WHEN "T"
+                   PERFORM TROCAR-SENHA-CORP
+               WHEN OTHER
+                   MOVE "ERRO" TO LK-STATUS-CORP
+           END-EVALUATE
+
+           CLOSE USER-FILE
+
+           GOBACK.
+
+       ABRIR-USER-FILE.
+           OPEN I-O USER-FILE
+           IF WS-USER-STATUS = "35"
+               OPEN OUTPUT USER-FILE
+               MOVE "admin" TO US-USER-ID
+               MOVE "senhacerta" TO US-SENHA
+               MOVE 0 TO US-TENTATIVAS
+               MOVE "N" TO US-BLOQUEADO
+               MOVE LK-HOJE TO US-ULTIMA-TROCA
+               WRITE USER-REC
+               CLOSE USER-FILE
+               OPEN I-O USER-FILE
+           END-IF.
+
+       VALIDAR-USUARIO.
+           MOVE LK-USER-ID TO US-USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   MOVE "NENC" TO LK-STATUS-CORP
+               NOT INVALID KEY
+                   PERFORM CONFERIR-SENHA
+           END-READ.
+
+       CONFERIR-SENHA.
+           IF US-BLOQUEADO = "S"
+               MOVE "BLOQ" TO LK-STATUS-CORP
+           ELSE
+               IF LK-SENHA = US-SENHA
+                   MOVE 0 TO US-TENTATIVAS
+                   COMPUTE WS-DIAS-SEM-TROCA =
+                       FUNCTION INTEGER-OF-DATE(LK-HOJE) -
+                       FUNCTION INTEGER-OF-DATE(US-ULTIMA-TROCA)
+                   IF WS-DIAS-SEM-TROCA > WS-LIMITE-DIAS-SENHA
+                       MOVE "EXPI" TO LK-STATUS-CORP
+                   ELSE
+                       MOVE "OK  " TO LK-STATUS-CORP
+                   END-IF
+                   REWRITE USER-REC
+               ELSE
+                   ADD 1 TO US-TENTATIVAS
+                   IF US-TENTATIVAS >= WS-LIMITE-TENTATIVAS
+                       MOVE "S" TO US-BLOQUEADO
+                       MOVE "BLOQ" TO LK-STATUS-CORP
+                   ELSE
+                       MOVE "NEGA" TO LK-STATUS-CORP
+                   END-IF
+                   REWRITE USER-REC
+               END-IF
+           END-IF.
+
+       TROCAR-SENHA-CORP.
+           MOVE LK-USER-ID TO US-USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   MOVE "NENC" TO LK-STATUS-CORP
+               NOT INVALID KEY
+                   IF LK-SENHA = US-SENHA
+                       MOVE LK-SENHA-NOVA TO US-SENHA
+                       MOVE LK-HOJE TO US-ULTIMA-TROCA
+                       MOVE 0 TO US-TENTATIVAS
+                       REWRITE USER-REC
+                       MOVE "OK  " TO LK-STATUS-CORP
+                   ELSE
+                       MOVE "NEGA" TO LK-STATUS-CORP
+                   END-IF
+           END-READ.
