@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MenuPrincipal.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 OPCAO   PIC 9(2).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "====================================="
+           DISPLAY " Menu de utilitarios"
+           DISPLAY "====================================="
+           DISPLAY " 1  - CalculadoraIMC"
+           DISPLAY " 2  - ClassificarIMC"
+           DISPLAY " 3  - ContarVogais"
+           DISPLAY " 4  - VerificarDia"
+           DISPLAY " 5  - InverterLista"
+           DISPLAY " 6  - InverterTexto"
+           DISPLAY " 7  - MediaVariavel"
+           DISPLAY " 8  - ClassificarTriangulo"
+           DISPLAY " 9  - ContarPalavras"
+           DISPLAY "10  - MaiorEMenor"
+           DISPLAY "11  - MediaNotas"
+           DISPLAY "12  - VerificarPalindromo"
+           DISPLAY "13  - VerificarSaque"
+           DISPLAY "14  - IdadeENota"
+           DISPLAY "15  - VerificarSenhaSimples"
+           DISPLAY " 0  - Sair"
+           DISPLAY "====================================="
+           DISPLAY "Escolha uma opcao: "
+           ACCEPT OPCAO
+
+           PERFORM CHAMAR-UTILITARIO
+
+           STOP RUN.
+
+       CHAMAR-UTILITARIO.
+           EVALUATE OPCAO
+               WHEN 1
+                   CALL "CalculadoraIMC"
+               WHEN 2
+                   CALL "ClassificarIMC"
+               WHEN 3
+                   CALL "ContarVogais"
+               WHEN 4
+                   CALL "VerificarDia"
+               WHEN 5
+                   CALL "InverterLista"
+               WHEN 6
+                   CALL "InverterTexto"
+               WHEN 7
+                   CALL "MediaVariavel"
+               WHEN 8
+                   CALL "ClassificarTriangulo"
+               WHEN 9
+                   CALL "ContarPalavras"
+               WHEN 10
+                   CALL "MaiorEMenor"
+               WHEN 11
+                   CALL "MediaNotas"
+               WHEN 12
+                   CALL "VerificarPalindromo"
+               WHEN 13
+                   CALL "VerificarSaque"
+               WHEN 14
+                   CALL "IdadeENota"
+               WHEN 15
+                   CALL "VerificarSenhaSimples"
+               WHEN 0
+                   DISPLAY "Encerrando."
+               WHEN OTHER
+                   DISPLAY "Opcao invalida."
+           END-EVALUATE.
