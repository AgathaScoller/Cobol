@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ResumoOperacional.
+
+      *    Le os relatorios ja gerados pelos lotes do dia (IMC, saque
+      *    e turma) e monta um unico log de resumo operacional, para
+      *    que o supervisor do turno nao precise abrir cada relatorio
+      *    separadamente. Nao reprocessa nada: apenas localiza, em
+      *    cada arquivo, a linha de totais que o respectivo programa
+      *    ja grava, e quando o arquivo do dia ainda nao existe marca
+      *    aquele item como nao disponivel em vez de falhar o job.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMC-REPORT ASSIGN TO "data/imc_relatorio.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IMC-STATUS.
+
+           SELECT RECONCILIACAO-REPORT ASSIGN TO
+               "data/saque_reconciliacao.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAQUE-STATUS.
+
+           SELECT RANKING-FILE ASSIGN TO "data/turma_ranking.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TURMA-STATUS.
+
+           SELECT RESUMO-FILE ASSIGN TO WS-RESUMO-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUMO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IMC-REPORT.
+       01  IMC-LINE             PIC X(80).
+
+       FD  RECONCILIACAO-REPORT.
+       01  RECON-LINE           PIC X(60).
+
+       FD  RANKING-FILE.
+       01  RANKING-LINE         PIC X(60).
+
+       FD  RESUMO-FILE.
+       01  RESUMO-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-HOJE              PIC 9(8).
+       01 WS-RESUMO-NOME       PIC X(40).
+       01 WS-IMC-STATUS        PIC XX.
+       01 WS-SAQUE-STATUS      PIC XX.
+       01 WS-TURMA-STATUS      PIC XX.
+       01 WS-RESUMO-STATUS     PIC XX.
+       01 WS-EOF               PIC X VALUE "N".
+           88 FIM-ARQUIVO          VALUE "S".
+
+       01 WS-IMC-ACHADO        PIC X(1) VALUE "N".
+       01 WS-IMC-TOTAIS        PIC X(60) VALUE SPACES.
+
+       01 WS-SAQUE-ACHADO      PIC X(1) VALUE "N".
+       01 WS-SAQUE-TOTAIS      PIC X(60) VALUE SPACES.
+
+       01 WS-TURMA-ACHADO      PIC X(1) VALUE "N".
+       01 WS-TURMA-TOTAIS      PIC X(60) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD
+
+           STRING "data/resumo_operacional_" DELIMITED BY SIZE
+                  WS-HOJE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+                  INTO WS-RESUMO-NOME
+           END-STRING
+
+           PERFORM LOCALIZAR-TOTAIS-IMC
+           PERFORM LOCALIZAR-TOTAIS-SAQUE
+           PERFORM LOCALIZAR-TOTAIS-TURMA
+           PERFORM GRAVAR-RESUMO
+
+           DISPLAY "Resumo operacional gravado em " WS-RESUMO-NOME
+
+           STOP RUN.
+
+       LOCALIZAR-TOTAIS-IMC.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT IMC-REPORT
+           IF WS-IMC-STATUS = "00"
+               PERFORM UNTIL FIM-ARQUIVO
+                   READ IMC-REPORT
+                       AT END
+                           MOVE "S" TO WS-EOF
+                       NOT AT END
+                           IF IMC-LINE(1:19) = "Total de pacientes:"
+                               MOVE IMC-LINE TO WS-IMC-TOTAIS
+                               MOVE "S" TO WS-IMC-ACHADO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE IMC-REPORT
+           END-IF.
+
+       LOCALIZAR-TOTAIS-SAQUE.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT RECONCILIACAO-REPORT
+           IF WS-SAQUE-STATUS = "00"
+               PERFORM UNTIL FIM-ARQUIVO
+                   READ RECONCILIACAO-REPORT
+                       AT END
+                           MOVE "S" TO WS-EOF
+                       NOT AT END
+                           IF RECON-LINE(1:21) =
+                                   "Total de transacoes:"
+                               MOVE RECON-LINE TO WS-SAQUE-TOTAIS
+                               MOVE "S" TO WS-SAQUE-ACHADO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RECONCILIACAO-REPORT
+           END-IF.
+
+      *    MediaVariavel ainda e 100% interativo (sem modo de lote nem
+      *    passo no NTLYBATCH.JCL), entao turma_ranking.txt so existe
+      *    no dia se alguem rodou o programa manualmente - numa noite
+      *    tipica esta secao sai como "nao disponivel". Fica registrado
+      *    aqui ate que MediaVariavel ganhe um modo de execucao em lote.
+       LOCALIZAR-TOTAIS-TURMA.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT RANKING-FILE
+           IF WS-TURMA-STATUS = "00"
+               PERFORM UNTIL FIM-ARQUIVO
+                   READ RANKING-FILE
+                       AT END
+                           MOVE "S" TO WS-EOF
+                       NOT AT END
+                           IF RANKING-LINE(1:16) = "Media da turma:"
+                               MOVE RANKING-LINE TO WS-TURMA-TOTAIS
+                               MOVE "S" TO WS-TURMA-ACHADO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RANKING-FILE
+           END-IF.
+
+       GRAVAR-RESUMO.
+           OPEN OUTPUT RESUMO-FILE
+
+           MOVE "Resumo operacional do dia" TO RESUMO-LINE
+           WRITE RESUMO-LINE
+
+           MOVE SPACES TO RESUMO-LINE
+           STRING "Data: " DELIMITED BY SIZE
+                  WS-HOJE DELIMITED BY SIZE
+                  INTO RESUMO-LINE
+           END-STRING
+           WRITE RESUMO-LINE
+
+           MOVE "------------------------------------------" TO
+               RESUMO-LINE
+           WRITE RESUMO-LINE
+
+           MOVE SPACES TO RESUMO-LINE
+           MOVE "Atendimentos (CalculadoraIMC):" TO RESUMO-LINE
+           WRITE RESUMO-LINE
+           IF WS-IMC-ACHADO = "S"
+               MOVE SPACES TO RESUMO-LINE
+               STRING "  " DELIMITED BY SIZE
+                      WS-IMC-TOTAIS DELIMITED BY SIZE
+                      INTO RESUMO-LINE
+               END-STRING
+           ELSE
+               MOVE "  Relatorio do dia nao disponivel." TO
+                   RESUMO-LINE
+           END-IF
+           WRITE RESUMO-LINE
+
+           MOVE SPACES TO RESUMO-LINE
+           MOVE "Saques (VerificarSaque):" TO RESUMO-LINE
+           WRITE RESUMO-LINE
+           IF WS-SAQUE-ACHADO = "S"
+               MOVE SPACES TO RESUMO-LINE
+               STRING "  " DELIMITED BY SIZE
+                      WS-SAQUE-TOTAIS DELIMITED BY SIZE
+                      INTO RESUMO-LINE
+               END-STRING
+           ELSE
+               MOVE "  Relatorio do dia nao disponivel." TO
+                   RESUMO-LINE
+           END-IF
+           WRITE RESUMO-LINE
+
+           MOVE SPACES TO RESUMO-LINE
+           MOVE "Notas (MediaVariavel):" TO RESUMO-LINE
+           WRITE RESUMO-LINE
+           IF WS-TURMA-ACHADO = "S"
+               MOVE SPACES TO RESUMO-LINE
+               STRING "  " DELIMITED BY SIZE
+                      WS-TURMA-TOTAIS DELIMITED BY SIZE
+                      INTO RESUMO-LINE
+               END-STRING
+           ELSE
+               MOVE "  Relatorio do dia nao disponivel." TO
+                   RESUMO-LINE
+           END-IF
+           WRITE RESUMO-LINE
+
+           CLOSE RESUMO-FILE.
