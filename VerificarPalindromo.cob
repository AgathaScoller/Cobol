@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VerificarPalindromo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CANDIDATOS-FILE ASSIGN TO "data/palindromo_lista.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CANDIDATOS-STATUS.
+
+           SELECT PALINDROMO-REPORT ASSIGN TO "data/palindromo_rel.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PALIN-REPORT-STATUS.
+
+           COPY "AUDITSEL.CPY".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CANDIDATOS-FILE.
+       01  CANDIDATO-REC        PIC X(50).
+
+       FD  PALINDROMO-REPORT.
+       01  PALINDROMO-REPORT-LINE PIC X(70).
+
+       COPY "AUDITFD.CPY".
+
+       WORKING-STORAGE SECTION.
+       COPY "AUDITWS.CPY".
+       01 MODO-EXECUCAO   PIC X(1).
+       01 MODO-TIPO       PIC X(1).
+       01 NUMERO-ID       PIC X(15).
+       01 WS-CANDIDATOS-STATUS PIC XX.
+       01 WS-PALIN-REPORT-STATUS PIC XX.
+       01 WS-EOF-CANDIDATOS PIC X VALUE "N".
+           88 FIM-CANDIDATOS     VALUE "S".
+       01 WS-RESULTADO    PIC X(20).
+       01 MENSAGEM        PIC X(50).
+       01 WS-TEMP         PIC X(50).
+       01 PALAVRA         PIC X(50) VALUE SPACES.
+       01 TEXTO-FINAL     PIC X(50) VALUE SPACES.
+       01 LEN-PALAVRA     PIC 9(2).
+       01 I               PIC 9(2).
+       01 CARACTERE       PIC X.
+       01 CARACTERE-MIN   PIC X.
+       01 WS-POS-SAIDA    PIC 9(4).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Modo de execucao - (I)nterativo ou (L)ote? "
+           ACCEPT MODO-EXECUCAO
+
+           IF MODO-EXECUCAO = "L" OR MODO-EXECUCAO = "l"
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO
+           END-IF
+
+           STOP RUN.
+
+       PROCESSAR-INTERATIVO.
+           DISPLAY "Tipo de verificacao - (T)exto ou (N)umero? "
+           ACCEPT MODO-TIPO
+
+           IF MODO-TIPO = "N" OR MODO-TIPO = "n"
+               DISPLAY "Digite o numero (ID/conta/documento): "
+               ACCEPT NUMERO-ID
+
+               PERFORM AVALIAR-PALINDROMO-NUMERICO
+
+               DISPLAY "Esse numero " WS-RESULTADO
+
+               MOVE NUMERO-ID TO WS-AUDIT-ENTRADA
+           ELSE
+               DISPLAY "Digite uma palavra: "
+               ACCEPT MENSAGEM
+
+               PERFORM AVALIAR-PALINDROMO
+
+               DISPLAY "Essa palavra " WS-RESULTADO
+
+               MOVE FUNCTION TRIM(MENSAGEM) TO WS-AUDIT-ENTRADA
+           END-IF
+
+           MOVE WS-RESULTADO TO WS-AUDIT-SAIDA
+           PERFORM REGISTRAR-AUDITORIA.
+
+       PROCESSAR-LOTE.
+           OPEN INPUT CANDIDATOS-FILE
+           OPEN OUTPUT PALINDROMO-REPORT
+
+           PERFORM UNTIL FIM-CANDIDATOS
+               READ CANDIDATOS-FILE
+                   AT END
+                       MOVE "S" TO WS-EOF-CANDIDATOS
+                   NOT AT END
+                       MOVE CANDIDATO-REC TO MENSAGEM
+                       PERFORM AVALIAR-PALINDROMO
+                       PERFORM GRAVAR-LINHA-RELATORIO
+               END-READ
+           END-PERFORM
+
+           CLOSE CANDIDATOS-FILE
+           CLOSE PALINDROMO-REPORT
+
+           DISPLAY "Lote processado. Relatorio gravado.".
+
+       GRAVAR-LINHA-RELATORIO.
+           MOVE SPACES TO PALINDROMO-REPORT-LINE
+           STRING FUNCTION TRIM(MENSAGEM) DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  WS-RESULTADO DELIMITED BY SIZE
+                  INTO PALINDROMO-REPORT-LINE
+           END-STRING
+           WRITE PALINDROMO-REPORT-LINE.
+
+       AVALIAR-PALINDROMO.
+           PERFORM LIMPAR-TEXTO
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PALAVRA)) TO LEN-PALAVRA
+
+           PERFORM INVERTER-PALAVRA
+
+      *    Verifica se é palíndromo
+           IF PALAVRA(1:LEN-PALAVRA) = TEXTO-FINAL(1:LEN-PALAVRA)
+               MOVE "e um palindromo" TO WS-RESULTADO
+           ELSE
+               MOVE "nao e palindromo" TO WS-RESULTADO
+           END-IF.
+
+      *    Verifica o palindromo apenas pela sequencia de digitos,
+      *    sem passar pelo caminho de limpeza de texto (preserva
+      *    zeros a esquerda do numero digitado).
+       AVALIAR-PALINDROMO-NUMERICO.
+           MOVE SPACES TO PALAVRA
+           MOVE NUMERO-ID TO PALAVRA
+           MOVE FUNCTION TRIM(PALAVRA) TO PALAVRA
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(PALAVRA)) TO LEN-PALAVRA
+
+           PERFORM INVERTER-PALAVRA
+
+           IF PALAVRA(1:LEN-PALAVRA) = TEXTO-FINAL(1:LEN-PALAVRA)
+               MOVE "e um palindromo" TO WS-RESULTADO
+           ELSE
+               MOVE "nao e palindromo" TO WS-RESULTADO
+           END-IF.
+
+      *    Normaliza acentos, remove pontuação e espaços
+       LIMPAR-TEXTO.
+           MOVE FUNCTION LOWER-CASE(MENSAGEM) TO WS-TEMP
+
+           INSPECT WS-TEMP REPLACING ALL "á" BY "a "
+           INSPECT WS-TEMP REPLACING ALL "à" BY "a "
+           INSPECT WS-TEMP REPLACING ALL "â" BY "a "
+           INSPECT WS-TEMP REPLACING ALL "ã" BY "a "
+           INSPECT WS-TEMP REPLACING ALL "ä" BY "a "
+           INSPECT WS-TEMP REPLACING ALL "é" BY "e "
+           INSPECT WS-TEMP REPLACING ALL "è" BY "e "
+           INSPECT WS-TEMP REPLACING ALL "ê" BY "e "
+           INSPECT WS-TEMP REPLACING ALL "ë" BY "e "
+           INSPECT WS-TEMP REPLACING ALL "í" BY "i "
+           INSPECT WS-TEMP REPLACING ALL "ì" BY "i "
+           INSPECT WS-TEMP REPLACING ALL "î" BY "i "
+           INSPECT WS-TEMP REPLACING ALL "ï" BY "i "
+           INSPECT WS-TEMP REPLACING ALL "ó" BY "o "
+           INSPECT WS-TEMP REPLACING ALL "ò" BY "o "
+           INSPECT WS-TEMP REPLACING ALL "ô" BY "o "
+           INSPECT WS-TEMP REPLACING ALL "õ" BY "o "
+           INSPECT WS-TEMP REPLACING ALL "ö" BY "o "
+           INSPECT WS-TEMP REPLACING ALL "ú" BY "u "
+           INSPECT WS-TEMP REPLACING ALL "ù" BY "u "
+           INSPECT WS-TEMP REPLACING ALL "û" BY "u "
+           INSPECT WS-TEMP REPLACING ALL "ü" BY "u "
+           INSPECT WS-TEMP REPLACING ALL "ç" BY "c "
+           INSPECT WS-TEMP REPLACING ALL "ñ" BY "n "
+
+      *    FUNCTION LOWER-CASE so acima so dobra A-Z puro para
+      *    minusculo - letras acentuadas maiusculas (2 bytes em
+      *    UTF-8) nao sao tocadas por ela e continuam no campo,
+      *    entao precisam do seu proprio INSPECT aqui (mesma lista
+      *    de acentos maiusculos que ContarVogais.cob ja trata).
+           INSPECT WS-TEMP REPLACING ALL "Á" BY "a "
+           INSPECT WS-TEMP REPLACING ALL "À" BY "a "
+           INSPECT WS-TEMP REPLACING ALL "Â" BY "a "
+           INSPECT WS-TEMP REPLACING ALL "Ã" BY "a "
+           INSPECT WS-TEMP REPLACING ALL "Ä" BY "a "
+           INSPECT WS-TEMP REPLACING ALL "É" BY "e "
+           INSPECT WS-TEMP REPLACING ALL "È" BY "e "
+           INSPECT WS-TEMP REPLACING ALL "Ê" BY "e "
+           INSPECT WS-TEMP REPLACING ALL "Ë" BY "e "
+           INSPECT WS-TEMP REPLACING ALL "Í" BY "i "
+           INSPECT WS-TEMP REPLACING ALL "Ì" BY "i "
+           INSPECT WS-TEMP REPLACING ALL "Î" BY "i "
+           INSPECT WS-TEMP REPLACING ALL "Ï" BY "i "
+           INSPECT WS-TEMP REPLACING ALL "Ó" BY "o "
+           INSPECT WS-TEMP REPLACING ALL "Ò" BY "o "
+           INSPECT WS-TEMP REPLACING ALL "Ô" BY "o "
+           INSPECT WS-TEMP REPLACING ALL "Õ" BY "o "
+           INSPECT WS-TEMP REPLACING ALL "Ö" BY "o "
+           INSPECT WS-TEMP REPLACING ALL "Ú" BY "u "
+           INSPECT WS-TEMP REPLACING ALL "Ù" BY "u "
+           INSPECT WS-TEMP REPLACING ALL "Û" BY "u "
+           INSPECT WS-TEMP REPLACING ALL "Ü" BY "u "
+           INSPECT WS-TEMP REPLACING ALL "Ç" BY "c "
+           INSPECT WS-TEMP REPLACING ALL "Ñ" BY "n "
+
+           INSPECT WS-TEMP REPLACING ALL "," BY SPACE
+           INSPECT WS-TEMP REPLACING ALL "." BY SPACE
+           INSPECT WS-TEMP REPLACING ALL "-" BY SPACE
+           INSPECT WS-TEMP REPLACING ALL "!" BY SPACE
+           INSPECT WS-TEMP REPLACING ALL "?" BY SPACE
+           INSPECT WS-TEMP REPLACING ALL "'" BY SPACE
+           INSPECT WS-TEMP REPLACING ALL ";" BY SPACE
+           INSPECT WS-TEMP REPLACING ALL ":" BY SPACE
+
+           MOVE SPACES TO PALAVRA
+           MOVE 1 TO WS-POS-SAIDA
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50
+               MOVE WS-TEMP(I:1) TO CARACTERE
+               MOVE FUNCTION LOWER-CASE(CARACTERE) TO CARACTERE-MIN
+               IF CARACTERE-MIN >= "a" AND CARACTERE-MIN <= "z"
+                   STRING CARACTERE-MIN DELIMITED BY SIZE
+                          INTO PALAVRA
+                          WITH POINTER WS-POS-SAIDA
+                   END-STRING
+               END-IF
+           END-PERFORM.
+
+       INVERTER-PALAVRA.
+           MOVE SPACES TO TEXTO-FINAL
+           MOVE 1 TO WS-POS-SAIDA
+
+           PERFORM VARYING I FROM LEN-PALAVRA BY -1 UNTIL I < 1
+               MOVE PALAVRA(I:1) TO CARACTERE
+               STRING CARACTERE DELIMITED BY SIZE
+                      INTO TEXTO-FINAL
+                      WITH POINTER WS-POS-SAIDA
+               END-STRING
+           END-PERFORM.
+
+           COPY "AUDITLOG.CPY" REPLACING
+               ROTINA-NOME   BY REGISTRAR-AUDITORIA
+               PROGRAMA-NOME BY "VerificarPalindromo"
+               ENTRADA-CHAVE BY WS-AUDIT-ENTRADA
+               SAIDA-CHAVE   BY WS-AUDIT-SAIDA.
