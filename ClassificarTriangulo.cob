@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ClassificarTriangulo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LADOS-FILE ASSIGN TO "data/triangulo_lados.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LADOS-STATUS.
+
+           SELECT TRI-REPORT ASSIGN TO "data/triangulo_relatorio.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRI-REPORT-STATUS.
+
+           COPY "AUDITSEL.CPY".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LADOS-FILE.
+       01  LADOS-REC.
+           05 A-REC          PIC 9(3)V99.
+           05 B-REC          PIC 9(3)V99.
+           05 C-REC          PIC 9(3)V99.
+
+       FD  TRI-REPORT.
+       01  TRI-REPORT-LINE     PIC X(80).
+
+       COPY "AUDITFD.CPY".
+
+       WORKING-STORAGE SECTION.
+       COPY "AUDITWS.CPY".
+       01 MODO-EXECUCAO  PIC X(1).
+       01 WS-LADOS-STATUS       PIC XX.
+       01 WS-TRI-REPORT-STATUS  PIC XX.
+       01 WS-EOF-LADOS   PIC X VALUE "N".
+           88 FIM-LADOS      VALUE "S".
+       COPY "LADOCAMP.CPY" REPLACING LADO-NOME BY A.
+       COPY "LADOCAMP.CPY" REPLACING LADO-NOME BY B.
+       COPY "LADOCAMP.CPY" REPLACING LADO-NOME BY C.
+       01 MENSAGEM PIC X(50).
+       01 VALIDO   PIC X(1).
+       01 PERIMETRO PIC 9(4)V99.
+       01 SEMI-PERIMETRO PIC 9(4)V99.
+       01 TRI-AREA      PIC 9(6)V99.
+       01 WS-RETANGULO  PIC X(1) VALUE "N".
+       01 WS-TESTE-PITAGORAS PIC S9(7)V9999.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Modo de execucao - (I)nterativo ou (L)ote? "
+           ACCEPT MODO-EXECUCAO
+
+           IF MODO-EXECUCAO = "L" OR MODO-EXECUCAO = "l"
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO
+           END-IF
+
+           STOP RUN.
+
+       PROCESSAR-INTERATIVO.
+           DISPLAY "Digite o lado 1: "
+           ACCEPT A
+
+           DISPLAY "Digite o lado 2: "
+           ACCEPT B
+
+           DISPLAY "Digite o lado 3: "
+           ACCEPT C
+
+           PERFORM CLASSIFICAR-TRIANGULO
+
+           DISPLAY MENSAGEM
+
+           IF VALIDO = "S"
+               DISPLAY "Perimetro: " PERIMETRO
+               DISPLAY "Area: " TRI-AREA
+               DISPLAY "Retangulo: " WS-RETANGULO
+           END-IF
+
+           STRING "A=" DELIMITED BY SIZE A DELIMITED BY SIZE
+                  " B=" DELIMITED BY SIZE B DELIMITED BY SIZE
+                  " C=" DELIMITED BY SIZE C DELIMITED BY SIZE
+                  INTO WS-AUDIT-ENTRADA
+           END-STRING
+           MOVE MENSAGEM TO WS-AUDIT-SAIDA
+           PERFORM REGISTRAR-AUDITORIA.
+
+       PROCESSAR-LOTE.
+           OPEN INPUT LADOS-FILE
+           OPEN OUTPUT TRI-REPORT
+
+           PERFORM UNTIL FIM-LADOS
+               READ LADOS-FILE
+                   AT END
+                       MOVE "S" TO WS-EOF-LADOS
+                   NOT AT END
+                       MOVE A-REC TO A
+                       MOVE B-REC TO B
+                       MOVE C-REC TO C
+                       PERFORM CLASSIFICAR-TRIANGULO
+                       PERFORM GRAVAR-LINHA-RELATORIO
+               END-READ
+           END-PERFORM
+
+           CLOSE LADOS-FILE
+           CLOSE TRI-REPORT
+
+           DISPLAY "Lote processado. Relatorio gravado.".
+
+       GRAVAR-LINHA-RELATORIO.
+           MOVE SPACES TO TRI-REPORT-LINE
+           IF VALIDO = "S"
+               STRING MENSAGEM DELIMITED BY SIZE
+                      " PERIMETRO=" DELIMITED BY SIZE
+                      PERIMETRO DELIMITED BY SIZE
+                      " RETANGULO=" DELIMITED BY SIZE
+                      WS-RETANGULO DELIMITED BY SIZE
+                      " VALIDO" DELIMITED BY SIZE
+                      INTO TRI-REPORT-LINE
+               END-STRING
+           ELSE
+               STRING MENSAGEM DELIMITED BY SIZE
+                      " INVALIDO" DELIMITED BY SIZE
+                      INTO TRI-REPORT-LINE
+               END-STRING
+           END-IF
+           WRITE TRI-REPORT-LINE.
+
+       CLASSIFICAR-TRIANGULO.
+      *    Verifica se os lados podem formar um triangulo
+           MOVE "N" TO VALIDO
+           IF (A + B > C) AND (A + C > B) AND (B + C > A)
+               MOVE "S" TO VALIDO
+      *        Verifica o tipo pela igualdade dos lados
+               IF A = B AND B = C
+                   MOVE "Os lados formam um triangulo Equilatero."
+                       TO MENSAGEM
+               ELSE
+                   IF A = B OR A = C OR B = C
+                       MOVE "Os lados formam um triangulo Isosceles."
+                           TO MENSAGEM
+                   ELSE
+                       MOVE "Os lados formam um triangulo Escaleno."
+                           TO MENSAGEM
+                   END-IF
+               END-IF
+               PERFORM CALCULAR-PERIMETRO-TRI-AREA
+               PERFORM VERIFICAR-RETANGULO
+           ELSE
+               MOVE "Os lados nao podem formar um triangulo."
+                   TO MENSAGEM
+           END-IF.
+
+       CALCULAR-PERIMETRO-TRI-AREA.
+           COMPUTE PERIMETRO = A + B + C
+           COMPUTE SEMI-PERIMETRO = PERIMETRO / 2
+           COMPUTE TRI-AREA = FUNCTION SQRT(
+               SEMI-PERIMETRO *
+               (SEMI-PERIMETRO - A) *
+               (SEMI-PERIMETRO - B) *
+               (SEMI-PERIMETRO - C)).
+
+           COPY "AUDITLOG.CPY" REPLACING
+               ROTINA-NOME   BY REGISTRAR-AUDITORIA
+               PROGRAMA-NOME BY "ClassificarTriangulo"
+               ENTRADA-CHAVE BY WS-AUDIT-ENTRADA
+               SAIDA-CHAVE   BY WS-AUDIT-SAIDA.
+
+      *    Verifica a relacao pitagorica (lado^2 + lado^2 = lado^2)
+      *    tomando o maior lado como hipotenusa, para marcar triangulos
+      *    retangulos alem da classificacao por igualdade de lados.
+       VERIFICAR-RETANGULO.
+           MOVE "N" TO WS-RETANGULO
+           IF A >= B AND A >= C
+               COMPUTE WS-TESTE-PITAGORAS =
+                   (B * B) + (C * C) - (A * A)
+           ELSE
+               IF B >= A AND B >= C
+                   COMPUTE WS-TESTE-PITAGORAS =
+                       (A * A) + (C * C) - (B * B)
+               ELSE
+                   COMPUTE WS-TESTE-PITAGORAS =
+                       (A * A) + (B * B) - (C * C)
+               END-IF
+           END-IF
+
+           IF WS-TESTE-PITAGORAS = 0
+               MOVE "S" TO WS-RETANGULO
+           END-IF.
