@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MediaNotas.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO "data/cursos_config.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CFG-CURSO-COD
+               FILE STATUS IS WS-CONFIG-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "data/medianotas_parm.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           COPY "AUDITSEL.CPY".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-REC.
+           05 CFG-CURSO-COD    PIC X(6).
+           05 CFG-QTD-AVAL     PIC 9(2).
+           05 CFG-PESO-TAB OCCURS 10 TIMES PIC 9(2)V99.
+
+       FD  PARM-FILE.
+       01  PARM-REC.
+           05 PARM-CURSO-COD   PIC X(6).
+           05 PARM-NOTA OCCURS 10 TIMES PIC 9(2)V99.
+
+       COPY "AUDITFD.CPY".
+
+       WORKING-STORAGE SECTION.
+       COPY "AUDITWS.CPY".
+       COPY "PARMWS.CPY".
+       01 WS-PARM-ACHADO PIC X(1).
+       01 CURSO-COD    PIC X(6).
+       01 WS-CONFIG-STATUS PIC XX.
+       01 I            PIC 9(2).
+       COPY "NOTACAMP.CPY" REPLACING
+           NOTA-GRUPO-NOME BY NOTAS
+           NOTA-ITEM-NOME  BY NOTA.
+       01 SOMA-PONDERADA  PIC 9(5)V9(4).
+       01 SOMA-PESOS      PIC 9(3)V99.
+       01 MEDIA    PIC 9(3)V9(2).
+       01 WS-NOTA-MINIMA  PIC 9(2)V9(2) VALUE 0.
+       01 WS-NOTA-MAXIMA  PIC 9(2)V9(2) VALUE 10.
+       01 WS-NOTA-VALIDA  PIC X(1).
+       01 WS-CONCEITO     PIC X(1).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM LER-CARTAO-PARAMETROS
+
+           IF WS-PARM-ACHADO = "S"
+               MOVE PARM-CURSO-COD TO CURSO-COD
+           ELSE
+               DISPLAY "Qual o codigo do curso? "
+               ACCEPT CURSO-COD
+           END-IF
+
+           PERFORM CARREGAR-CONFIGURACAO
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CFG-QTD-AVAL
+               IF WS-PARM-ACHADO = "S"
+                   MOVE PARM-NOTA(I) TO NOTA(I)
+               ELSE
+                   DISPLAY "Nota da avaliacao " I " (peso "
+                           CFG-PESO-TAB(I) "): "
+                   ACCEPT NOTA(I)
+               END-IF
+               PERFORM VALIDAR-FAIXA-NOTA
+               IF WS-NOTA-VALIDA = "N"
+                   DISPLAY "Aviso: nota fora da faixa 0-10."
+               END-IF
+           END-PERFORM
+
+           PERFORM CALCULAR-MEDIA-PONDERADA
+
+           PERFORM CONVERTER-CONCEITO
+
+           DISPLAY "Sua media e " MEDIA
+           DISPLAY "Conceito: " WS-CONCEITO
+
+           STRING "CURSO=" DELIMITED BY SIZE
+                  CURSO-COD DELIMITED BY SIZE
+                  INTO WS-AUDIT-ENTRADA
+           END-STRING
+           STRING "MEDIA=" DELIMITED BY SIZE
+                  MEDIA DELIMITED BY SIZE
+                  INTO WS-AUDIT-SAIDA
+           END-STRING
+           PERFORM REGISTRAR-AUDITORIA
+
+           STOP RUN.
+
+           COPY "PARMCARD.CPY" REPLACING
+               ROTINA-NOME   BY LER-CARTAO-PARAMETROS
+               ARQUIVO-PARM  BY PARM-FILE
+               REGISTRO-PARM BY PARM-REC
+               FLAG-ACHADO   BY WS-PARM-ACHADO.
+
+       CARREGAR-CONFIGURACAO.
+           OPEN I-O CONFIG-FILE
+           IF WS-CONFIG-STATUS = "35"
+               OPEN OUTPUT CONFIG-FILE
+               CLOSE CONFIG-FILE
+               OPEN I-O CONFIG-FILE
+           END-IF
+
+           MOVE CURSO-COD TO CFG-CURSO-COD
+           READ CONFIG-FILE
+               INVALID KEY
+                   PERFORM USAR-CONFIGURACAO-PADRAO
+                   WRITE CONFIG-REC
+           END-READ
+
+           IF CFG-QTD-AVAL < 1 OR CFG-QTD-AVAL > 10
+               MOVE 3 TO CFG-QTD-AVAL
+           END-IF
+
+           CLOSE CONFIG-FILE.
+
+       USAR-CONFIGURACAO-PADRAO.
+           MOVE CURSO-COD TO CFG-CURSO-COD
+           MOVE 3 TO CFG-QTD-AVAL
+           MOVE 1.00 TO CFG-PESO-TAB(1)
+           MOVE 1.00 TO CFG-PESO-TAB(2)
+           MOVE 1.00 TO CFG-PESO-TAB(3).
+
+       CALCULAR-MEDIA-PONDERADA.
+           MOVE 0 TO SOMA-PONDERADA
+           MOVE 0 TO SOMA-PESOS
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > CFG-QTD-AVAL
+               COMPUTE SOMA-PONDERADA =
+                   SOMA-PONDERADA + (NOTA(I) * CFG-PESO-TAB(I))
+               ADD CFG-PESO-TAB(I) TO SOMA-PESOS
+           END-PERFORM
+
+           COMPUTE MEDIA = SOMA-PONDERADA / SOMA-PESOS.
+
+           COPY "RANGECHK.CPY" REPLACING
+               ROTINA-NOME  BY VALIDAR-FAIXA-NOTA
+               CAMPO-VALOR  BY ==NOTA (I)==
+               FAIXA-MINIMA BY WS-NOTA-MINIMA
+               FAIXA-MAXIMA BY WS-NOTA-MAXIMA
+               FLAG-VALIDO  BY WS-NOTA-VALIDA.
+
+           COPY "AUDITLOG.CPY" REPLACING
+               ROTINA-NOME   BY REGISTRAR-AUDITORIA
+               PROGRAMA-NOME BY "MediaNotas"
+               ENTRADA-CHAVE BY WS-AUDIT-ENTRADA
+               SAIDA-CHAVE   BY WS-AUDIT-SAIDA.
+
+      *    Converte a media numerica no conceito por letra do boletim
+      *    (escala 0-10).
+       CONVERTER-CONCEITO.
+           IF MEDIA >= 9.00
+               MOVE "A" TO WS-CONCEITO
+           ELSE
+               IF MEDIA >= 7.00
+                   MOVE "B" TO WS-CONCEITO
+               ELSE
+                   IF MEDIA >= 5.00
+                       MOVE "C" TO WS-CONCEITO
+                   ELSE
+                       IF MEDIA >= 3.00
+                           MOVE "D" TO WS-CONCEITO
+                       ELSE
+                           MOVE "F" TO WS-CONCEITO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
