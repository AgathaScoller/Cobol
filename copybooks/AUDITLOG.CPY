@@ -0,0 +1,34 @@
+      *    Rotina compartilhada de auditoria: grava um registro padrao
+      *    (data, hora, programa, entrada, saida) no AUDIT-FILE comum.
+      *    Inclua com COPY "AUDITLOG.CPY" REPLACING substituindo as
+      *    quatro palavras abaixo pelos nomes reais do programa que a
+      *    inclui:
+      *      ROTINA-NOME     nome do paragrafo gerado (unico no
+      *                      programa que o inclui)
+      *      PROGRAMA-NOME   literal com o nome do programa
+      *      ENTRADA-CHAVE   campo PIC X com os dados de entrada
+      *      SAIDA-CHAVE     campo PIC X com o resultado obtido
+      *    O chamador deve montar ENTRADA-CHAVE/SAIDA-CHAVE (por
+      *    exemplo via MOVE ou STRING em WS-AUDIT-ENTRADA/WS-AUDIT-SAIDA)
+      *    antes de fazer PERFORM ROTINA-NOME.
+       ROTINA-NOME.
+           ACCEPT WS-AUDIT-HOJE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-AGORA FROM TIME
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-REC
+           STRING WS-AUDIT-HOJE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-AUDIT-AGORA DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  PROGRAMA-NOME DELIMITED BY SIZE
+                  " ENTRADA=" DELIMITED BY SIZE
+                  FUNCTION TRIM(ENTRADA-CHAVE) DELIMITED BY SIZE
+                  " SAIDA=" DELIMITED BY SIZE
+                  FUNCTION TRIM(SAIDA-CHAVE) DELIMITED BY SIZE
+                  INTO AUDIT-REC
+           END-STRING
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
