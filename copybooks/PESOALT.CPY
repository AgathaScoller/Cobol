@@ -0,0 +1,7 @@
+      *    Campos compartilhados de peso e altura usados pelos
+      *    programas da area clinica (CalculadoraIMC, ClassificarIMC).
+      *    Inclua com COPY "PESOALT.CPY" dentro da WORKING-STORAGE
+      *    SECTION; os nomes PESO e ALTURA ja sao os usados por esses
+      *    programas, entao nenhuma REPLACING e necessaria.
+       01 PESO           PIC 9(3)V99.
+       01 ALTURA         PIC 9(1)V99.
