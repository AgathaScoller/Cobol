@@ -0,0 +1,8 @@
+      *    Campos compartilhados de auditoria. Inclua com
+      *    COPY "AUDITWS.CPY" dentro da WORKING-STORAGE SECTION, junto
+      *    com AUDITSEL.CPY/AUDITFD.CPY e a rotina AUDITLOG.CPY.
+       01 WS-AUDIT-STATUS    PIC XX.
+       01 WS-AUDIT-HOJE      PIC 9(8).
+       01 WS-AUDIT-AGORA     PIC 9(8).
+       01 WS-AUDIT-ENTRADA   PIC X(40).
+       01 WS-AUDIT-SAIDA     PIC X(40).
