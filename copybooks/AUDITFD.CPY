@@ -0,0 +1,4 @@
+      *    Layout compartilhado do arquivo de auditoria comum.
+      *    Inclua com COPY "AUDITFD.CPY" dentro da FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC            PIC X(100).
