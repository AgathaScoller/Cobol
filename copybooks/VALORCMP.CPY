@@ -0,0 +1,6 @@
+      *    Campo comum para um valor numerico generico de lista
+      *    (MaiorEMenor). Inclua com COPY "VALORCMP.CPY" REPLACING
+      *    substituindo a palavra abaixo pelo nome real do campo no
+      *    programa que a inclui:
+      *      VALOR-NOME   nome do campo 01 gerado
+       01 VALOR-NOME PIC 9(5)V99.
