@@ -0,0 +1,6 @@
+      *    Campo comum para o comprimento de um lado de figura
+      *    geometrica (Triangulo). Inclua com COPY "LADOCAMP.CPY"
+      *    REPLACING substituindo a palavra abaixo pelo nome real do
+      *    campo no programa que a inclui:
+      *      LADO-NOME   nome do campo 01 gerado
+       01 LADO-NOME PIC 9(3)V99.
