@@ -0,0 +1,5 @@
+      *    Declaracao compartilhada do arquivo de auditoria comum.
+      *    Inclua com COPY "AUDITSEL.CPY" dentro do FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "data/auditoria_geral.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
