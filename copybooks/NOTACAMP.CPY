@@ -0,0 +1,7 @@
+      *    Tabela comum de notas (0-10, duas casas decimais). Inclua
+      *    com COPY "NOTACAMP.CPY" REPLACING substituindo as duas
+      *    palavras abaixo pelos nomes reais do programa que a inclui:
+      *      NOTA-GRUPO-NOME  nome do grupo 01 gerado
+      *      NOTA-ITEM-NOME   nome do item 05 (OCCURS) gerado
+       01 NOTA-GRUPO-NOME.
+           05 NOTA-ITEM-NOME OCCURS 10 TIMES PIC 9(2)V9(2).
