@@ -0,0 +1,10 @@
+      *    Mensagens de tela compartilhadas, gravadas em UTF-8 (mesma
+      *    codificacao do restante do fonte, ex.: "sábado"/"domingo"
+      *    em VerificarDia) para que apareçam corretas no terminal em
+      *    vez do mojibake que motivou este copybook.
+       01 MSG-COMUM.
+           05 MSG-MEDIA-LABEL        PIC X(8)  VALUE "Média: ".
+           05 MSG-NUM-PALAVRAS       PIC X(21) VALUE
+               "Número de palavras: ".
+           05 MSG-SAQUE-INVALIDO     PIC X(25) VALUE
+               "Valor de saque inválido.".
