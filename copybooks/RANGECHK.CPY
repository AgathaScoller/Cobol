@@ -0,0 +1,17 @@
+      *    Rotina compartilhada de validação de faixa numérica.
+      *    Inclua com COPY "RANGECHK.CPY" REPLACING substituindo
+      *    as quatro palavras abaixo pelos nomes reais do programa
+      *    que a inclui:
+      *      ROTINA-NOME   nome do parágrafo gerado (único no
+      *                    programa que o inclui)
+      *      CAMPO-VALOR   campo numérico a validar
+      *      FAIXA-MINIMA  limite inferior, inclusive
+      *      FAIXA-MAXIMA  limite superior, inclusive
+      *      FLAG-VALIDO   campo PIC X(1) de saída ("S"/"N")
+       ROTINA-NOME.
+           IF CAMPO-VALOR >= FAIXA-MINIMA
+                   AND CAMPO-VALOR <= FAIXA-MAXIMA
+               MOVE "S" TO FLAG-VALIDO
+           ELSE
+               MOVE "N" TO FLAG-VALIDO
+           END-IF.
