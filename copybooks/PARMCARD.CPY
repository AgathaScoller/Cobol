@@ -0,0 +1,29 @@
+      *    Rotina compartilhada de leitura de cartao de parametros no
+      *    lugar de ACCEPT, para que o mesmo programa funcione tanto
+      *    interativamente quanto como um passo de job sem operador.
+      *    Inclua com COPY "PARMCARD.CPY" REPLACING substituindo as
+      *    quatro palavras abaixo pelos nomes reais do programa que a
+      *    inclui:
+      *      ROTINA-NOME    nome do paragrafo gerado (unico no
+      *                     programa que o inclui)
+      *      ARQUIVO-PARM   nome do SELECT do arquivo de cartao de
+      *                     parametros do programa (FILE STATUS deve
+      *                     ser WS-PARM-STATUS, de PARMWS.CPY)
+      *      REGISTRO-PARM  nome do registro (01) do cartao de
+      *                     parametros
+      *      FLAG-ACHADO    campo PIC X(1) de saida: "S" quando um
+      *                     cartao foi lido (o chamador deve extrair
+      *                     os campos de REGISTRO-PARM em vez de usar
+      *                     ACCEPT), "N" quando o arquivo de
+      *                     parametros nao existe e o chamador deve
+      *                     cair para ACCEPT interativo
+       ROTINA-NOME.
+           MOVE "N" TO FLAG-ACHADO
+           OPEN INPUT ARQUIVO-PARM
+           IF WS-PARM-STATUS = "00"
+               READ ARQUIVO-PARM
+                   NOT AT END
+                       MOVE "S" TO FLAG-ACHADO
+               END-READ
+               CLOSE ARQUIVO-PARM
+           END-IF.
