@@ -0,0 +1,4 @@
+      *    Campo compartilhado de status do arquivo de cartao de
+      *    parametros. Inclua com COPY "PARMWS.CPY" na WORKING-STORAGE,
+      *    junto com a rotina PARMCARD.CPY.
+       01 WS-PARM-STATUS PIC XX.
