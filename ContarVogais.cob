@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ContarVogais.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEXTO-FILE ASSIGN TO "data/vogais_texto.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEXTO-STATUS.
+
+           SELECT VOGAIS-REPORT ASSIGN TO "data/vogais_relatorio.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOGAIS-REPORT-STATUS.
+
+           COPY "AUDITSEL.CPY".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEXTO-FILE.
+       01  TEXTO-REC           PIC X(100).
+
+       FD  VOGAIS-REPORT.
+       01  VOGAIS-REPORT-LINE  PIC X(60).
+
+       COPY "AUDITFD.CPY".
+
+       WORKING-STORAGE SECTION.
+       COPY "AUDITWS.CPY".
+       01 MODO-EXECUCAO PIC X(1).
+       01 WS-TEXTO-STATUS        PIC XX.
+       01 WS-VOGAIS-REPORT-STATUS PIC XX.
+       01 WS-EOF-TEXTO  PIC X VALUE "N".
+           88 FIM-TEXTO     VALUE "S".
+       01 WS-LINHA-NUM   PIC 9(4) VALUE 0.
+       01 WS-TOTAL-GERAL PIC 9(6) VALUE 0.
+
+       01 FRASE         PIC X(100).
+       01 WS-FRASE-NORM PIC X(100).
+       01 WS-FRASE-COMPACTA PIC X(100).
+       01 WS-POS-SAIDA  PIC 9(3).
+       01 LEN-FRASE     PIC 9(3).
+       01 CONTADOR      PIC 9(3) VALUE 0.
+       01 CONTADOR-CONSOANTES PIC 9(3) VALUE 0.
+       01 CONTADOR-DIGITOS    PIC 9(3) VALUE 0.
+       01 CONTADOR-OUTROS     PIC 9(3) VALUE 0.
+       01 I             PIC 9(3).
+       01 CARACTERE     PIC X.
+       01 CARACTERE-MIN PIC X.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "Modo de execucao - (I)nterativo ou (L)ote? "
+           ACCEPT MODO-EXECUCAO
+
+           IF MODO-EXECUCAO = "L" OR MODO-EXECUCAO = "l"
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO
+           END-IF
+
+           STOP RUN.
+
+       PROCESSAR-INTERATIVO.
+           DISPLAY "Digite uma frase: "
+           ACCEPT FRASE
+
+           PERFORM CONTAR-CARACTERES
+
+           DISPLAY "Vogais: " CONTADOR
+           DISPLAY "Consoantes: " CONTADOR-CONSOANTES
+           DISPLAY "Digitos: " CONTADOR-DIGITOS
+           DISPLAY "Espacos/pontuacao: " CONTADOR-OUTROS
+
+           MOVE FRASE TO WS-AUDIT-ENTRADA
+           STRING "VOGAIS=" DELIMITED BY SIZE
+                  CONTADOR DELIMITED BY SIZE
+                  INTO WS-AUDIT-SAIDA
+           END-STRING
+           PERFORM REGISTRAR-AUDITORIA.
+
+       PROCESSAR-LOTE.
+           OPEN INPUT TEXTO-FILE
+           OPEN OUTPUT VOGAIS-REPORT
+
+           PERFORM UNTIL FIM-TEXTO
+               READ TEXTO-FILE
+                   AT END
+                       MOVE "S" TO WS-EOF-TEXTO
+                   NOT AT END
+                       ADD 1 TO WS-LINHA-NUM
+                       MOVE TEXTO-REC TO FRASE
+                       PERFORM CONTAR-CARACTERES
+                       ADD CONTADOR TO WS-TOTAL-GERAL
+                       PERFORM GRAVAR-LINHA-RELATORIO
+               END-READ
+           END-PERFORM
+
+           MOVE SPACES TO VOGAIS-REPORT-LINE
+           STRING "TOTAL DE VOGAIS: " DELIMITED BY SIZE
+                  WS-TOTAL-GERAL DELIMITED BY SIZE
+                  INTO VOGAIS-REPORT-LINE
+           END-STRING
+           WRITE VOGAIS-REPORT-LINE
+
+           CLOSE TEXTO-FILE
+           CLOSE VOGAIS-REPORT
+
+           DISPLAY "Lote processado. Relatorio gravado.".
+
+       GRAVAR-LINHA-RELATORIO.
+           MOVE SPACES TO VOGAIS-REPORT-LINE
+           STRING "Linha " DELIMITED BY SIZE
+                  WS-LINHA-NUM DELIMITED BY SIZE
+                  " - vogais: " DELIMITED BY SIZE
+                  CONTADOR DELIMITED BY SIZE
+                  INTO VOGAIS-REPORT-LINE
+           END-STRING
+           WRITE VOGAIS-REPORT-LINE.
+
+      *    As vogais acentuadas do portugues ocupam dois bytes em
+      *    UTF-8, e o loop abaixo classifica byte a byte, entao cada
+      *    uma e normalizada para a vogal simples seguida de um byte
+      *    de preenchimento X"01" (mesma tecnica de INSPECT usada em
+      *    LIMPAR-TEXTO, VerificarPalindromo), e o preenchimento e
+      *    entao compactado para fora antes da contagem, de modo que
+      *    cada caractere acentuado vire um unico byte classificavel.
+       CONTAR-CARACTERES.
+           MOVE FRASE TO WS-FRASE-NORM
+
+           INSPECT WS-FRASE-NORM REPLACING ALL "á" BY X"6101"
+           INSPECT WS-FRASE-NORM REPLACING ALL "à" BY X"6101"
+           INSPECT WS-FRASE-NORM REPLACING ALL "â" BY X"6101"
+           INSPECT WS-FRASE-NORM REPLACING ALL "ã" BY X"6101"
+           INSPECT WS-FRASE-NORM REPLACING ALL "Á" BY X"4101"
+           INSPECT WS-FRASE-NORM REPLACING ALL "À" BY X"4101"
+           INSPECT WS-FRASE-NORM REPLACING ALL "Â" BY X"4101"
+           INSPECT WS-FRASE-NORM REPLACING ALL "Ã" BY X"4101"
+           INSPECT WS-FRASE-NORM REPLACING ALL "é" BY X"6501"
+           INSPECT WS-FRASE-NORM REPLACING ALL "ê" BY X"6501"
+           INSPECT WS-FRASE-NORM REPLACING ALL "É" BY X"4501"
+           INSPECT WS-FRASE-NORM REPLACING ALL "Ê" BY X"4501"
+           INSPECT WS-FRASE-NORM REPLACING ALL "í" BY X"6901"
+           INSPECT WS-FRASE-NORM REPLACING ALL "Í" BY X"4901"
+           INSPECT WS-FRASE-NORM REPLACING ALL "ó" BY X"6F01"
+           INSPECT WS-FRASE-NORM REPLACING ALL "ô" BY X"6F01"
+           INSPECT WS-FRASE-NORM REPLACING ALL "õ" BY X"6F01"
+           INSPECT WS-FRASE-NORM REPLACING ALL "Ó" BY X"4F01"
+           INSPECT WS-FRASE-NORM REPLACING ALL "Ô" BY X"4F01"
+           INSPECT WS-FRASE-NORM REPLACING ALL "Õ" BY X"4F01"
+           INSPECT WS-FRASE-NORM REPLACING ALL "ú" BY X"7501"
+           INSPECT WS-FRASE-NORM REPLACING ALL "Ú" BY X"5501"
+
+           MOVE SPACES TO WS-FRASE-COMPACTA
+           MOVE 1 TO WS-POS-SAIDA
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100
+               MOVE WS-FRASE-NORM(I:1) TO CARACTERE
+               IF CARACTERE NOT = X"01"
+                   STRING CARACTERE DELIMITED BY SIZE
+                          INTO WS-FRASE-COMPACTA
+                          WITH POINTER WS-POS-SAIDA
+                   END-STRING
+               END-IF
+           END-PERFORM
+
+           MOVE FUNCTION TRIM(WS-FRASE-COMPACTA) TO WS-FRASE-COMPACTA
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FRASE-COMPACTA))
+               TO LEN-FRASE
+
+           MOVE 0 TO CONTADOR
+           MOVE 0 TO CONTADOR-CONSOANTES
+           MOVE 0 TO CONTADOR-DIGITOS
+           MOVE 0 TO CONTADOR-OUTROS
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LEN-FRASE
+               MOVE WS-FRASE-COMPACTA(I:1) TO CARACTERE
+               MOVE FUNCTION LOWER-CASE(CARACTERE) TO CARACTERE-MIN
+
+               EVALUATE TRUE
+                   WHEN CARACTERE-MIN = "a" OR "e" OR "i" OR "o" OR "u"
+                       ADD 1 TO CONTADOR
+                   WHEN CARACTERE-MIN >= "a" AND CARACTERE-MIN <= "z"
+                       ADD 1 TO CONTADOR-CONSOANTES
+                   WHEN CARACTERE-MIN >= "0" AND CARACTERE-MIN <= "9"
+                       ADD 1 TO CONTADOR-DIGITOS
+                   WHEN OTHER
+                       ADD 1 TO CONTADOR-OUTROS
+               END-EVALUATE
+           END-PERFORM.
+
+           COPY "AUDITLOG.CPY" REPLACING
+               ROTINA-NOME   BY REGISTRAR-AUDITORIA
+               PROGRAMA-NOME BY "ContarVogais"
+               ENTRADA-CHAVE BY WS-AUDIT-ENTRADA
+               SAIDA-CHAVE   BY WS-AUDIT-SAIDA.
