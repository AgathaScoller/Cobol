@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VerificarSenhaSimples.
+
+      *    A validacao de usuario/senha e feita pelo sistema de
+      *    seguranca corporativo (SegurancaCorp), e nao mais por um
+      *    arquivo local, para que o status da conta (bloqueada,
+      *    expirada etc.) seja o mesmo em qualquer terminal.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO WS-AUDIT-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-REC        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 USER-ID       PIC X(10).
+       01 SENHA         PIC X(20).
+       01 MENSAGEM      PIC X(30).
+       01 WS-HOJE          PIC 9(8).
+       01 WS-AGORA         PIC 9(8).
+       01 WS-AUDIT-NOME    PIC X(40).
+       01 WS-AUDIT-STATUS  PIC XX.
+       01 SENHA-MASCARADA  PIC X(20) VALUE "********************".
+       01 NOVA-SENHA           PIC X(20).
+       01 WS-OPERACAO-CORP     PIC X(1).
+       01 WS-STATUS-CORP       PIC X(4).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD
+
+           STRING "data/auditoria_senha_" DELIMITED BY SIZE
+                  WS-HOJE DELIMITED BY SIZE
+                  ".log" DELIMITED BY SIZE
+                  INTO WS-AUDIT-NOME
+           END-STRING
+
+           DISPLAY "Digite o usuario: "
+           ACCEPT USER-ID
+
+           DISPLAY "Digite a senha: "
+           ACCEPT SENHA
+
+           MOVE "V" TO WS-OPERACAO-CORP
+           CALL "SegurancaCorp" USING WS-OPERACAO-CORP USER-ID SENHA
+               NOVA-SENHA WS-HOJE WS-STATUS-CORP
+           END-CALL
+
+           PERFORM INTERPRETAR-STATUS-CORP
+
+           DISPLAY MENSAGEM
+
+           PERFORM REGISTRAR-AUDITORIA
+
+           STOP RUN.
+
+       INTERPRETAR-STATUS-CORP.
+           EVALUATE WS-STATUS-CORP
+               WHEN "OK  "
+                   MOVE "Acesso permitido." TO MENSAGEM
+               WHEN "EXPI"
+                   PERFORM FORCAR-TROCA-SENHA
+               WHEN "NEGA"
+                   MOVE "Acesso negado." TO MENSAGEM
+               WHEN "BLOQ"
+                   MOVE "Conta bloqueada." TO MENSAGEM
+               WHEN "NENC"
+                   MOVE "Usuario nao encontrado." TO MENSAGEM
+               WHEN OTHER
+                   MOVE "Erro no sistema corporativo." TO MENSAGEM
+           END-EVALUATE.
+
+       FORCAR-TROCA-SENHA.
+           DISPLAY "Sua senha expirou. Digite uma nova senha: "
+           ACCEPT NOVA-SENHA
+
+           MOVE "T" TO WS-OPERACAO-CORP
+           CALL "SegurancaCorp" USING WS-OPERACAO-CORP USER-ID SENHA
+               NOVA-SENHA WS-HOJE WS-STATUS-CORP
+           END-CALL
+
+           IF WS-STATUS-CORP = "OK  "
+               MOVE "Senha alterada. Acesso ok." TO MENSAGEM
+           ELSE
+               MOVE "Falha ao trocar senha corp." TO MENSAGEM
+           END-IF.
+
+       REGISTRAR-AUDITORIA.
+           ACCEPT WS-AGORA FROM TIME
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-REC
+           STRING WS-HOJE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-AGORA DELIMITED BY SIZE
+                  " USUARIO=" DELIMITED BY SIZE
+                  USER-ID DELIMITED BY SIZE
+                  " SENHA=" DELIMITED BY SIZE
+                  SENHA-MASCARADA(1:FUNCTION LENGTH(
+                      FUNCTION TRIM(SENHA))) DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  MENSAGEM DELIMITED BY SIZE
+                  INTO AUDIT-REC
+           END-STRING
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
