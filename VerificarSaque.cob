@@ -0,0 +1,413 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VerificarSaque.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAQUE-FILE ASSIGN TO "data/saque_transacoes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAQUE-STATUS.
+
+           SELECT SAQUE-REPORT ASSIGN TO "data/saque_relatorio.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT LIMITE-DIARIO-FILE ASSIGN TO "data/saque_limites.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LD-CONTA
+               FILE STATUS IS WS-LIMITE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO WS-AUDIT-NOME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/saque_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT RECONCILIACAO-REPORT ASSIGN TO
+                   "data/saque_reconciliacao.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAQUE-FILE.
+       01  SAQUE-REC.
+           05 CONTA-REC        PIC 9(6).
+           05 VALOR-REC        PIC 9(4).
+
+       FD  SAQUE-REPORT.
+       01  REPORT-LINE         PIC X(60).
+
+       FD  LIMITE-DIARIO-FILE.
+       01  LIMITE-DIARIO-REC.
+           05 LD-CONTA          PIC 9(6).
+           05 LD-DATA           PIC 9(8).
+           05 LD-TOTAL-DIA      PIC 9(6)V99.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC            PIC X(100).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC       PIC 9(8).
+
+       FD  RECONCILIACAO-REPORT.
+       01  RECON-LINE            PIC X(60).
+
+       WORKING-STORAGE SECTION.
+           COPY "MSGCOM.CPY".
+       01 WS-AUDIT-NOME    PIC X(40).
+       01 WS-AUDIT-STATUS  PIC XX.
+       01 WS-AGORA         PIC 9(8).
+       01 CONTA       PIC 9(6).
+       01 VALOR       PIC 9(4).
+       01 MENSAGEM    PIC X(30).
+       01 MODO-EXECUCAO    PIC X(1).
+       01 WS-SAQUE-STATUS  PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-LIMITE-STATUS PIC XX.
+       01 WS-EOF-SAQUE     PIC X VALUE "N".
+           88 FIM-SAQUE         VALUE "S".
+       01 WS-HOJE          PIC 9(8).
+       01 WS-LIMITE-DIARIO PIC 9(6)V99 VALUE 1000.00.
+       01 WS-APROVADO      PIC X VALUE "N".
+           88 SAQUE-APROVADO    VALUE "S".
+       01 WS-VALOR-MINIMO  PIC 9(4) VALUE 10.
+       01 WS-VALOR-MAXIMO  PIC 9(4) VALUE 600.
+       01 WS-VALOR-VALIDO  PIC X(1).
+       01 WS-CHECKPOINT-STATUS    PIC XX.
+       01 WS-CHECKPOINT-INTERVALO PIC 9(4) VALUE 100.
+       01 WS-REGISTROS-PROCESSADOS PIC 9(8) VALUE 0.
+       01 WS-REGISTROS-A-PULAR     PIC 9(8) VALUE 0.
+       01 WS-VALOR-RESTANTE PIC 9(4).
+       01 WS-QTD-NOTA-50    PIC 9(3).
+       01 WS-QTD-NOTA-20    PIC 9(3).
+       01 WS-QTD-NOTA-10    PIC 9(3).
+       01 WS-NOTAS-MSG      PIC X(40) VALUE SPACES.
+       01 WS-RECON-STATUS   PIC XX.
+       01 WS-QTD-TRANSACOES PIC 9(8) VALUE 0.
+       01 WS-QTD-APROVADOS  PIC 9(8) VALUE 0.
+       01 WS-QTD-NEGADOS    PIC 9(8) VALUE 0.
+       01 WS-SOMA-APROVADO  PIC 9(8)V99 VALUE 0.
+       01 WS-SOMA-NEGADO    PIC 9(8)V99 VALUE 0.
+       01 WS-MAIOR-APROVADO PIC 9(4) VALUE 0.
+       01 WS-MENOR-APROVADO PIC 9(4) VALUE 9999.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD
+
+           STRING "data/auditoria_saque_" DELIMITED BY SIZE
+                  WS-HOJE DELIMITED BY SIZE
+                  ".log" DELIMITED BY SIZE
+                  INTO WS-AUDIT-NOME
+           END-STRING
+
+           DISPLAY "Modo de execucao - (I)nterativo ou (L)ote? "
+           ACCEPT MODO-EXECUCAO
+
+           IF MODO-EXECUCAO = "L" OR MODO-EXECUCAO = "l"
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM PROCESSAR-INTERATIVO
+           END-IF
+
+           STOP RUN.
+
+       PROCESSAR-INTERATIVO.
+           DISPLAY "Digite o numero da conta: "
+           ACCEPT CONTA
+
+           DISPLAY "Digite o valor do saque: "
+           ACCEPT VALOR
+
+           OPEN I-O LIMITE-DIARIO-FILE
+           IF WS-LIMITE-STATUS = "35"
+               OPEN OUTPUT LIMITE-DIARIO-FILE
+               CLOSE LIMITE-DIARIO-FILE
+               OPEN I-O LIMITE-DIARIO-FILE
+           END-IF
+
+           PERFORM AVALIAR-SAQUE
+
+           CLOSE LIMITE-DIARIO-FILE
+
+           DISPLAY MENSAGEM
+           IF SAQUE-APROVADO
+               DISPLAY WS-NOTAS-MSG
+           END-IF.
+
+       PROCESSAR-LOTE.
+           PERFORM CARREGAR-CHECKPOINT
+
+           OPEN INPUT SAQUE-FILE
+           IF WS-REGISTROS-A-PULAR > 0
+               OPEN EXTEND SAQUE-REPORT
+           ELSE
+               OPEN OUTPUT SAQUE-REPORT
+           END-IF
+
+           OPEN I-O LIMITE-DIARIO-FILE
+           IF WS-LIMITE-STATUS = "35"
+               OPEN OUTPUT LIMITE-DIARIO-FILE
+               CLOSE LIMITE-DIARIO-FILE
+               OPEN I-O LIMITE-DIARIO-FILE
+           END-IF
+
+           MOVE 0 TO WS-REGISTROS-PROCESSADOS
+           PERFORM PULAR-TRANSACOES-JA-PROCESSADAS
+
+           PERFORM UNTIL FIM-SAQUE
+               READ SAQUE-FILE
+                   AT END
+                       MOVE "S" TO WS-EOF-SAQUE
+                   NOT AT END
+                       MOVE CONTA-REC TO CONTA
+                       MOVE VALOR-REC TO VALOR
+                       PERFORM AVALIAR-SAQUE
+                       PERFORM ACUMULAR-RECONCILIACAO
+                       MOVE SPACES TO REPORT-LINE
+                       STRING FUNCTION TRIM(MENSAGEM) DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-NOTAS-MSG)
+                                  DELIMITED BY SIZE
+                              INTO REPORT-LINE
+                       END-STRING
+                       WRITE REPORT-LINE
+                       ADD 1 TO WS-REGISTROS-PROCESSADOS
+                       IF FUNCTION MOD(WS-REGISTROS-PROCESSADOS,
+                               WS-CHECKPOINT-INTERVALO) = 0
+                           PERFORM GRAVAR-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE SAQUE-FILE
+           CLOSE SAQUE-REPORT
+           CLOSE LIMITE-DIARIO-FILE
+
+           PERFORM GRAVAR-RECONCILIACAO
+
+      *    Lote concluido com sucesso: zera o checkpoint (posicao
+      *    pulada e contador desta execucao) para que a proxima
+      *    execucao comece do inicio do proximo arquivo.
+           MOVE 0 TO WS-REGISTROS-PROCESSADOS
+           MOVE 0 TO WS-REGISTROS-A-PULAR
+           PERFORM GRAVAR-CHECKPOINT
+
+           DISPLAY "Lote processado. Relatorio gravado.".
+
+      *    Acumula os totais do relatorio de reconciliacao de fim de
+      *    dia a partir do resultado de AVALIAR-SAQUE para a transacao
+      *    atual.
+       ACUMULAR-RECONCILIACAO.
+           ADD 1 TO WS-QTD-TRANSACOES
+           IF SAQUE-APROVADO
+               ADD 1 TO WS-QTD-APROVADOS
+               ADD VALOR TO WS-SOMA-APROVADO
+               IF VALOR > WS-MAIOR-APROVADO
+                   MOVE VALOR TO WS-MAIOR-APROVADO
+               END-IF
+               IF VALOR < WS-MENOR-APROVADO
+                   MOVE VALOR TO WS-MENOR-APROVADO
+               END-IF
+           ELSE
+               ADD 1 TO WS-QTD-NEGADOS
+               ADD VALOR TO WS-SOMA-NEGADO
+           END-IF.
+
+      *    Relatorio de fim de dia para a agencia conferir o caixa
+      *    contra o que o sistema efetivamente aprovou. Os acumuladores
+      *    so cobrem as transacoes desta execucao, entao so faz sentido
+      *    gravar o relatorio quando o lote comecou do zero (nenhum
+      *    checkpoint pulado) - numa retomada ele refletiria so o
+      *    segmento final do arquivo, nao o dia inteiro.
+       GRAVAR-RECONCILIACAO.
+           IF WS-REGISTROS-A-PULAR = 0
+               IF WS-QTD-APROVADOS = 0
+                   MOVE 0 TO WS-MENOR-APROVADO
+               END-IF
+
+               OPEN OUTPUT RECONCILIACAO-REPORT
+
+               MOVE "Reconciliacao de fim de dia - VerificarSaque" TO
+                   RECON-LINE
+               WRITE RECON-LINE
+
+               MOVE SPACES TO RECON-LINE
+               STRING "Total de transacoes: " DELIMITED BY SIZE
+                      WS-QTD-TRANSACOES DELIMITED BY SIZE
+                      INTO RECON-LINE
+               END-STRING
+               WRITE RECON-LINE
+
+               MOVE SPACES TO RECON-LINE
+               STRING "Aprovadas: " DELIMITED BY SIZE
+                      WS-QTD-APROVADOS DELIMITED BY SIZE
+                      "  Soma aprovada: " DELIMITED BY SIZE
+                      WS-SOMA-APROVADO DELIMITED BY SIZE
+                      INTO RECON-LINE
+               END-STRING
+               WRITE RECON-LINE
+
+               MOVE SPACES TO RECON-LINE
+               STRING "Negadas: " DELIMITED BY SIZE
+                      WS-QTD-NEGADOS DELIMITED BY SIZE
+                      "  Soma negada: " DELIMITED BY SIZE
+                      WS-SOMA-NEGADO DELIMITED BY SIZE
+                      INTO RECON-LINE
+               END-STRING
+               WRITE RECON-LINE
+
+               MOVE SPACES TO RECON-LINE
+               STRING "Maior saque aprovado: " DELIMITED BY SIZE
+                      WS-MAIOR-APROVADO DELIMITED BY SIZE
+                      "  Menor saque aprovado: " DELIMITED BY SIZE
+                      WS-MENOR-APROVADO DELIMITED BY SIZE
+                      INTO RECON-LINE
+               END-STRING
+               WRITE RECON-LINE
+
+               CLOSE RECONCILIACAO-REPORT
+           ELSE
+               DISPLAY "Reconciliacao nao regravada: lote retomado de "
+                       "checkpoint, totais nao cobririam o dia inteiro."
+           END-IF.
+
+       CARREGAR-CHECKPOINT.
+           MOVE 0 TO WS-REGISTROS-A-PULAR
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHECKPOINT-REC TO WS-REGISTROS-A-PULAR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-REGISTROS-A-PULAR > 0
+               DISPLAY "Retomando apos " WS-REGISTROS-A-PULAR
+                       " transacoes ja confirmadas."
+           END-IF.
+
+       PULAR-TRANSACOES-JA-PROCESSADAS.
+           PERFORM WS-REGISTROS-A-PULAR TIMES
+               READ SAQUE-FILE
+                   AT END
+                       MOVE "S" TO WS-EOF-SAQUE
+               END-READ
+           END-PERFORM.
+
+      *    O checkpoint precisa refletir a posicao verdadeira no
+      *    arquivo (registros ja pulados de execucoes anteriores mais
+      *    os processados nesta execucao), nao apenas o contador desta
+      *    execucao, senao uma segunda retomada reprocessaria registros
+      *    ja confirmados.
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           COMPUTE CHECKPOINT-REC =
+               WS-REGISTROS-A-PULAR + WS-REGISTROS-PROCESSADOS
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       AVALIAR-SAQUE.
+           MOVE "N" TO WS-APROVADO
+
+           PERFORM VALIDAR-FAIXA-VALOR
+
+           IF FUNCTION MOD(VALOR, 10) = 0 AND WS-VALOR-VALIDO = "S"
+               PERFORM CARREGAR-TOTAL-DIA
+               IF LD-TOTAL-DIA + VALOR <= WS-LIMITE-DIARIO
+                   MOVE "S" TO WS-APROVADO
+               END-IF
+           END-IF
+
+           IF SAQUE-APROVADO
+               STRING "Saque de R$ " DELIMITED BY SIZE
+                      VALOR DELIMITED BY SIZE
+                      " liberado." DELIMITED BY SIZE
+                      INTO MENSAGEM
+               END-STRING
+               ADD VALOR TO LD-TOTAL-DIA
+               PERFORM GRAVAR-TOTAL-DIA
+               PERFORM CALCULAR-NOTAS
+           ELSE
+               MOVE MSG-SAQUE-INVALIDO TO MENSAGEM
+               MOVE SPACES TO WS-NOTAS-MSG
+           END-IF
+
+           PERFORM REGISTRAR-AUDITORIA.
+
+       REGISTRAR-AUDITORIA.
+           ACCEPT WS-AGORA FROM TIME
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-REC
+           STRING WS-HOJE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-AGORA DELIMITED BY SIZE
+                  " CONTA=" DELIMITED BY SIZE
+                  CONTA DELIMITED BY SIZE
+                  " VALOR=" DELIMITED BY SIZE
+                  VALOR DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  MENSAGEM DELIMITED BY SIZE
+                  INTO AUDIT-REC
+           END-STRING
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
+
+      *    Quebra o valor liberado em notas de R$50, R$20 e R$10 para
+      *    o caixa nao precisar fazer essa conta na mao.
+       CALCULAR-NOTAS.
+           MOVE VALOR TO WS-VALOR-RESTANTE
+           COMPUTE WS-QTD-NOTA-50 = WS-VALOR-RESTANTE / 50
+           COMPUTE WS-VALOR-RESTANTE =
+               WS-VALOR-RESTANTE - (WS-QTD-NOTA-50 * 50)
+           COMPUTE WS-QTD-NOTA-20 = WS-VALOR-RESTANTE / 20
+           COMPUTE WS-VALOR-RESTANTE =
+               WS-VALOR-RESTANTE - (WS-QTD-NOTA-20 * 20)
+           COMPUTE WS-QTD-NOTA-10 = WS-VALOR-RESTANTE / 10
+
+           MOVE SPACES TO WS-NOTAS-MSG
+           STRING "notas: " DELIMITED BY SIZE
+                  WS-QTD-NOTA-50 DELIMITED BY SIZE
+                  "x50 " DELIMITED BY SIZE
+                  WS-QTD-NOTA-20 DELIMITED BY SIZE
+                  "x20 " DELIMITED BY SIZE
+                  WS-QTD-NOTA-10 DELIMITED BY SIZE
+                  "x10" DELIMITED BY SIZE
+                  INTO WS-NOTAS-MSG
+           END-STRING.
+
+       CARREGAR-TOTAL-DIA.
+           MOVE CONTA TO LD-CONTA
+           READ LIMITE-DIARIO-FILE
+               INVALID KEY
+                   MOVE CONTA TO LD-CONTA
+                   MOVE WS-HOJE TO LD-DATA
+                   MOVE 0 TO LD-TOTAL-DIA
+               NOT INVALID KEY
+                   IF LD-DATA NOT = WS-HOJE
+                       MOVE WS-HOJE TO LD-DATA
+                       MOVE 0 TO LD-TOTAL-DIA
+                   END-IF
+           END-READ.
+
+       GRAVAR-TOTAL-DIA.
+           MOVE CONTA TO LD-CONTA
+           MOVE WS-HOJE TO LD-DATA
+           REWRITE LIMITE-DIARIO-REC
+               INVALID KEY
+                   WRITE LIMITE-DIARIO-REC
+           END-REWRITE.
+
+           COPY "RANGECHK.CPY" REPLACING
+               ROTINA-NOME  BY VALIDAR-FAIXA-VALOR
+               CAMPO-VALOR  BY VALOR
+               FAIXA-MINIMA BY WS-VALOR-MINIMO
+               FAIXA-MAXIMA BY WS-VALOR-MAXIMO
+               FLAG-VALIDO  BY WS-VALOR-VALIDO.
